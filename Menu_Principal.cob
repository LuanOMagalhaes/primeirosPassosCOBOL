@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+      ***************************
+      * Área de comentários
+      * OBJETIVO: MENU DE ENTRADA UNICO QUE CHAMA CADA UTILITARIO
+      * (FRETE, NOTAS, AREA, DIVISAO, ACESSO) COMO SUBPROGRAMA, PARA
+      * O OPERADOR NAO PRECISAR SABER QUAL EXECUTAVEL RODAR
+      * DATA = 08/08/2026
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+         88 OPCAO-FRETE        VALUE 1.
+         88 OPCAO-NOTAS-TURMA  VALUE 2.
+         88 OPCAO-NOTAS-ALUNO  VALUE 3.
+         88 OPCAO-AREA         VALUE 4.
+         88 OPCAO-DIVISAO      VALUE 5.
+         88 OPCAO-ACESSO       VALUE 6.
+         88 OPCAO-SAIR         VALUE 0.
+
+       PROCEDURE DIVISION.
+       0100-INICIAR.
+           PERFORM 0200-EXIBIR-MENU
+               WITH TEST AFTER
+               UNTIL OPCAO-SAIR.
+           GOBACK.
+
+       0200-EXIBIR-MENU.
+           DISPLAY '================================================'.
+           DISPLAY 'MENU PRINCIPAL'.
+           DISPLAY '1 - FRETE (COTACAO DE PEDIDOS)'.
+           DISPLAY '2 - NOTAS DA TURMA (LOTE)'.
+           DISPLAY '3 - NOTAS DO ALUNO (INDIVIDUAL)'.
+           DISPLAY '4 - AREA (CALCULADORA DE MEDIDAS)'.
+           DISPLAY '5 - DIVISAO (QUOCIENTE/RESTO EM LOTE)'.
+           DISPLAY '6 - ACESSO (CADASTRO/NIVEL DE USUARIO)'.
+           DISPLAY '0 - SAIR'.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+
+           EVALUATE TRUE
+               WHEN OPCAO-FRETE
+                   CALL 'FRETE'
+               WHEN OPCAO-NOTAS-TURMA
+                   CALL 'NOTAS-TURMA'
+               WHEN OPCAO-NOTAS-ALUNO
+                   CALL 'NOTAS-ALUNO'
+               WHEN OPCAO-AREA
+                   CALL 'CALC-AREA'
+               WHEN OPCAO-DIVISAO
+                   CALL 'DIVISAO-RESTO'
+               WHEN OPCAO-ACESSO
+                   CALL 'ACESSO-USUARIOS'
+               WHEN OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
