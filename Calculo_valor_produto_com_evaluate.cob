@@ -1,47 +1,516 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. FRETE.
       ***************************
       * Área de comentários
       * Author Luan Magalhães
-      * OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR O FRETE
-      * IF/ELSE/ENDIF
+      * OBJETIVO: LER ARQUIVO DE PEDIDOS, CALCULAR O FRETE DE CADA
+      * PEDIDO E GRAVAR UM RELATÓRIO DE COTAÇÃO COM O TOTAL GERAL
+      * IF/ELSE/ENDIF / EVALUATE
       * DATA = 22/01/2021
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PEDIDOS ASSIGN TO 'PEDIDOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PEDIDOS.
+
+           SELECT ARQ-COTACAO ASSIGN TO 'COTACAO.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-COTACAO.
+
+           SELECT ARQ-SUSPENSO ASSIGN TO 'PEDIDOS.SUS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SUSPENSO.
+
+      * USADO SOMENTE NO MODO DE REPROCESSAMENTO: LE OS PEDIDOS
+      * CORRIGIDOS A PARTIR DO PROPRIO SUSPENSO DO DIA ANTERIOR
+           SELECT ARQ-PEDIDOS-SUS ASSIGN TO 'PEDIDOS.SUS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PEDIDOS-SUS.
+
+      * TAMBEM SO USADO NO REPROCESSAMENTO: RECEBE OS PEDIDOS QUE,
+      * MESMO CORRIGIDOS, CONTINUAM SEM UF CADASTRADA. NAO GRAVAMOS
+      * DIRETO EM PEDIDOS.SUS PORQUE ELE AINDA ESTA SENDO LIDO POR
+      * ARQ-PEDIDOS-SUS; O OPERADOR REVISA PEDIDOS.PND E O RENOMEIA
+      * PARA PEDIDOS.SUS QUANDO FOR REPROCESSAR DE NOVO.
+           SELECT ARQ-PENDENTES ASSIGN TO 'PEDIDOS.PND'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PENDENTES.
+
+           SELECT ARQ-RUNLOG ASSIGN TO 'RUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
+
+      * CONTROLE OPCIONAL DE MODO PARA RODADAS DESACOMPANHADAS (JCL DA
+      * VIRADA): QUANDO PRESENTE, SUBSTITUI O ACCEPT FROM CONSOLE
+           SELECT ARQ-MODOEXEC ASSIGN TO 'MODOEXEC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MODOEXEC.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PEDIDOS
+           RECORDING MODE IS F.
+       01  REG-PEDIDO.
+           05 PED-PRODUTO     PIC X(20).
+           05 PED-VALOR       PIC 9(06)V99.
+           05 PED-MOEDA       PIC X(03).
+           05 PED-UF          PIC X(02).
+           05 PED-PESO        PIC 9(04)V99.
+           05 PED-METODO      PIC X(01).
+
+       FD  ARQ-COTACAO
+           RECORDING MODE IS F.
+       01  REG-COTACAO        PIC X(80).
+
+       FD  ARQ-SUSPENSO
+           RECORDING MODE IS F.
+       01  REG-SUSPENSO.
+           05 SUS-PRODUTO     PIC X(20).
+           05 SUS-VALOR       PIC 9(06)V99.
+           05 SUS-MOEDA       PIC X(03).
+           05 SUS-UF          PIC X(02).
+           05 SUS-PESO        PIC 9(04)V99.
+           05 SUS-METODO      PIC X(01).
+
+       FD  ARQ-PEDIDOS-SUS
+           RECORDING MODE IS F.
+       01  REG-PEDIDO-SUS.
+           05 PSU-PRODUTO     PIC X(20).
+           05 PSU-VALOR       PIC 9(06)V99.
+           05 PSU-MOEDA       PIC X(03).
+           05 PSU-UF          PIC X(02).
+           05 PSU-PESO        PIC 9(04)V99.
+           05 PSU-METODO      PIC X(01).
+
+       FD  ARQ-PENDENTES
+           RECORDING MODE IS F.
+       01  REG-PENDENTE.
+           05 PND-PRODUTO     PIC X(20).
+           05 PND-VALOR       PIC 9(06)V99.
+           05 PND-MOEDA       PIC X(03).
+           05 PND-UF          PIC X(02).
+           05 PND-PESO        PIC 9(04)V99.
+           05 PND-METODO      PIC X(01).
+
+       FD  ARQ-RUNLOG
+           RECORDING MODE IS F.
+       01  REG-RUNLOG         PIC X(80).
+
+       FD  ARQ-MODOEXEC
+           RECORDING MODE IS F.
+       01  REG-MODOEXEC       PIC X(01).
+
        WORKING-STORAGE SECTION.
+       77 WRK-FS-PEDIDOS PIC X(02) VALUE ZEROS.
+       77 WRK-FS-COTACAO PIC X(02) VALUE ZEROS.
+       77 WRK-FS-SUSPENSO PIC X(02) VALUE ZEROS.
+       77 WRK-FS-PEDIDOS-SUS PIC X(02) VALUE ZEROS.
+       77 WRK-FS-PENDENTES PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RUNLOG PIC X(02) VALUE ZEROS.
+       77 WRK-FS-MODOEXEC PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-PEDIDOS PIC X(01) VALUE 'N'.
+         88 FIM-PEDIDOS VALUE 'S'.
+
+      * MODO DE EXECUCAO: NORMAL LE PEDIDOS.DAT; REPROCESSAMENTO LE OS
+      * PEDIDOS CORRIGIDOS DE PEDIDOS.SUS E TENTA COTAR DE NOVO
+       77 WRK-MODO-EXEC PIC X(01) VALUE 'N'.
+         88 MODO-NORMAL VALUE 'N'.
+         88 MODO-REPROCESSO VALUE 'R'.
+
+       COPY RUNLOG.
+
        77 WRK-PRODUTO PIC X(20) VALUE SPACES.
        77 WRK-UF PIC X(02) VALUE SPACES.
        77 WRK-VALOR PIC 9(06)V99 VALUE ZEROS.
+      * VALOR DO PEDIDO JA CONVERTIDO PARA REAIS, USADO NO CALCULO DO
+      * FRETE NO LUGAR DE WRK-VALOR QUANDO O PEDIDO VEM EM OUTRA MOEDA
+       77 WRK-VALOR-BRL PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-MOEDA PIC X(03) VALUE 'BRL'.
+       77 WRK-FLAG-MOEDA PIC X(01) VALUE 'N'.
+         88 MOEDA-VALIDA VALUE 'S'.
+         88 MOEDA-INVALIDA VALUE 'N'.
+       77 WRK-PESO PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-METODO PIC X(01) VALUE 'G'.
+         88 METODO-EXPRESSO VALUE 'E'.
+         88 METODO-NORMAL   VALUE 'G'.
+       77 WRK-FLAG-METODO PIC X(01) VALUE 'S'.
+         88 METODO-VALIDA VALUE 'S'.
+         88 METODO-INVALIDA VALUE 'N'.
       *PODEMOS UTILIZAR VÍRGULAS AO USAR O (V99) AO LADO DA CRIAÇÃO DA VARIÁVEL
-       77 WRK-FRETE PIC 9(04)V99 VALUE ZEROS.
-       77 WRK-FRETE-ED PIC ZZ VALUE ZEROS.
+       77 WRK-FRETE PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FRETE-TOTAL PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-TOTAL-ED PIC ZZ.ZZZ.ZZZ,ZZ VALUE ZEROS.
+       77 WRK-PESO-MULT PIC 9V99 VALUE 1,00.
+       77 WRK-METODO-MULT PIC 9V99 VALUE 1,00.
+
+       01 TAB-FRETE-DADOS.
+           05 FILLER PIC X(05) VALUE 'AC125'.
+           05 FILLER PIC X(05) VALUE 'AL118'.
+           05 FILLER PIC X(05) VALUE 'AM130'.
+           05 FILLER PIC X(05) VALUE 'AP128'.
+           05 FILLER PIC X(05) VALUE 'BA112'.
+           05 FILLER PIC X(05) VALUE 'CE116'.
+           05 FILLER PIC X(05) VALUE 'DF108'.
+           05 FILLER PIC X(05) VALUE 'ES110'.
+           05 FILLER PIC X(05) VALUE 'GO109'.
+           05 FILLER PIC X(05) VALUE 'MA122'.
+           05 FILLER PIC X(05) VALUE 'MG115'.
+           05 FILLER PIC X(05) VALUE 'MS118'.
+           05 FILLER PIC X(05) VALUE 'MT120'.
+           05 FILLER PIC X(05) VALUE 'PA124'.
+           05 FILLER PIC X(05) VALUE 'PB119'.
+           05 FILLER PIC X(05) VALUE 'PE117'.
+           05 FILLER PIC X(05) VALUE 'PI121'.
+           05 FILLER PIC X(05) VALUE 'PR107'.
+           05 FILLER PIC X(05) VALUE 'RJ110'.
+           05 FILLER PIC X(05) VALUE 'RN119'.
+           05 FILLER PIC X(05) VALUE 'RO126'.
+           05 FILLER PIC X(05) VALUE 'RR132'.
+           05 FILLER PIC X(05) VALUE 'RS109'.
+           05 FILLER PIC X(05) VALUE 'SC108'.
+           05 FILLER PIC X(05) VALUE 'SE117'.
+           05 FILLER PIC X(05) VALUE 'SP105'.
+           05 FILLER PIC X(05) VALUE 'TO123'.
+       01 TAB-FRETE REDEFINES TAB-FRETE-DADOS.
+           05 TAB-FRETE-ITEM OCCURS 27 TIMES
+                              ASCENDING KEY IS TAB-FRETE-UF
+                              INDEXED BY IDX-FRETE.
+               10 TAB-FRETE-UF   PIC X(02).
+               10 TAB-FRETE-MULT PIC 9V99.
+
+      * TAXAS DE CONVERSAO PARA REAIS, CONSULTADAS ANTES DO CALCULO DO
+      * FRETE PARA QUE PEDIDOS DE EXPORTACAO COTADOS EM OUTRA MOEDA
+      * SEJAM CONVERTIDOS AO VALOR EQUIVALENTE EM REAIS
+       01 TAB-MOEDA-DADOS.
+           05 FILLER PIC X(09) VALUE 'BRL010000'.
+           05 FILLER PIC X(09) VALUE 'EUR055000'.
+           05 FILLER PIC X(09) VALUE 'USD050000'.
+       01 TAB-MOEDA REDEFINES TAB-MOEDA-DADOS.
+           05 TAB-MOEDA-ITEM OCCURS 3 TIMES
+                              ASCENDING KEY IS TAB-MOEDA-CODIGO
+                              INDEXED BY IDX-MOEDA.
+               10 TAB-MOEDA-CODIGO PIC X(03).
+               10 TAB-MOEDA-TAXA   PIC 9(02)V9999.
+
+       01 WRK-LINHA-DETALHE.
+           05 WRK-LINHA-PRODUTO  PIC X(20).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-UF       PIC X(02).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-MOEDA    PIC X(03).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE 'R$'.
+           05 WRK-LINHA-VALOR    PIC ZZZ.ZZZ,ZZ.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-PESO     PIC ZZZZ,ZZ.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE 'R$'.
+           05 WRK-LINHA-FRETE    PIC Z.ZZZ.ZZZ,ZZ.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-METODO   PIC X(01).
+           05 FILLER             PIC X(06) VALUE SPACES.
+
+      * CABECALHO DO RELATORIO, ALINHADO COLUNA A COLUNA COM
+      * WRK-LINHA-DETALHE ACIMA
+       01 WRK-LINHA-CABECALHO.
+           05 FILLER             PIC X(20) VALUE 'PRODUTO'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE 'UF'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(03) VALUE 'MOE'.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'VALOR'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(08) VALUE 'PESO(KG)'.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE 'FRETE'.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 FILLER             PIC X(07) VALUE 'MET'.
+
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O NOME DO PRODUTO...'
-           ACCEPT WRK-PRODUTO FROM CONSOLE.
+       0100-INICIAR.
+      * REINICIA O ESTADO DE EXECUCAO ANTERIOR: O MENU-PRINCIPAL FAZ
+      * CALL NESTE PROGRAMA VARIAS VEZES NA MESMA RUN UNIT, E A
+      * WORKING-STORAGE NAO E REINICIALIZADA ENTRE CHAMADAS
+           MOVE 'N' TO WRK-EOF-PEDIDOS.
+           MOVE ZEROS TO WRK-CTL-LIDOS.
+           MOVE ZEROS TO WRK-CTL-PROCESSADOS.
+           MOVE ZEROS TO WRK-CTL-REJEITADOS.
+           MOVE ZEROS TO WRK-FRETE-TOTAL.
+
+           PERFORM 0105-LER-MODOEXEC.
+           PERFORM 0200-ABRIR-ARQUIVOS.
+           IF MODO-REPROCESSO
+               PERFORM 0305-LER-PEDIDO-SUS
+               PERFORM UNTIL FIM-PEDIDOS
+                   PERFORM 0400-CALCULAR-FRETE
+                   PERFORM 0305-LER-PEDIDO-SUS
+               END-PERFORM
+           ELSE
+               PERFORM 0300-LER-PEDIDO
+               PERFORM UNTIL FIM-PEDIDOS
+                   PERFORM 0400-CALCULAR-FRETE
+                   PERFORM 0300-LER-PEDIDO
+               END-PERFORM
+           END-IF.
+           IF NOT MODO-REPROCESSO
+               PERFORM 0500-GRAVAR-TOTAL
+           END-IF.
+           MOVE 'FRETE' TO WRK-RL-PROGRAMA.
+           PERFORM 9700-GRAVAR-CONTROLE.
+           PERFORM 0600-FECHAR-ARQUIVOS.
+           GOBACK.
+
+      * MODOEXEC.DAT E OPCIONAL: QUANDO AUSENTE OU VAZIO, ASSUME-SE O
+      * MODO NORMAL, PARA QUE O PASSO DO JCL DA VIRADA NAO FIQUE PRESO
+      * ESPERANDO UM OPERADOR QUE NAO EXISTE NA RODADA DESACOMPANHADA
+       0105-LER-MODOEXEC.
+           MOVE 'N' TO WRK-MODO-EXEC.
+           OPEN INPUT ARQ-MODOEXEC.
+           IF WRK-FS-MODOEXEC = '00'
+               READ ARQ-MODOEXEC
+                   NOT AT END
+                       IF REG-MODOEXEC NOT = SPACES
+                           MOVE REG-MODOEXEC TO WRK-MODO-EXEC
+                       END-IF
+               END-READ
+               CLOSE ARQ-MODOEXEC
+           END-IF.
+
+       0200-ABRIR-ARQUIVOS.
+           IF MODO-REPROCESSO
+               OPEN INPUT ARQ-PEDIDOS-SUS
+               IF WRK-FS-PEDIDOS-SUS NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR PEDIDOS.SUS - FS='
+                       WRK-FS-PEDIDOS-SUS
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               OPEN OUTPUT ARQ-PENDENTES
+               IF WRK-FS-PENDENTES NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR PEDIDOS.PND - FS='
+                       WRK-FS-PENDENTES
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           ELSE
+               OPEN INPUT ARQ-PEDIDOS
+               IF WRK-FS-PEDIDOS NOT = '00'
+                   DISPLAY
+                       'ERRO AO ABRIR PEDIDOS.DAT - FS=' WRK-FS-PEDIDOS
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               OPEN OUTPUT ARQ-SUSPENSO
+               IF WRK-FS-SUSPENSO NOT = '00'
+                   DISPLAY
+                       'ERRO AO ABRIR PEDIDOS.SUS - FS=' WRK-FS-SUSPENSO
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+           IF MODO-REPROCESSO
+               OPEN EXTEND ARQ-COTACAO
+           ELSE
+               OPEN OUTPUT ARQ-COTACAO
+           END-IF.
+           IF WRK-FS-COTACAO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR COTACAO.RPT - FS=' WRK-FS-COTACAO
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           IF NOT MODO-REPROCESSO
+               PERFORM 0210-GRAVAR-CABECALHO
+           END-IF.
+
+       0210-GRAVAR-CABECALHO.
+           MOVE SPACES TO REG-COTACAO.
+           WRITE REG-COTACAO FROM WRK-LINHA-CABECALHO.
+
+       0300-LER-PEDIDO.
+           READ ARQ-PEDIDOS
+               AT END
+                   MOVE 'S' TO WRK-EOF-PEDIDOS
+               NOT AT END
+                   ADD 1 TO WRK-CTL-LIDOS
+                   MOVE PED-PRODUTO TO WRK-PRODUTO
+                   MOVE PED-VALOR   TO WRK-VALOR
+                   MOVE PED-MOEDA   TO WRK-MOEDA
+                   MOVE PED-UF      TO WRK-UF
+                   MOVE PED-PESO    TO WRK-PESO
+                   MOVE PED-METODO  TO WRK-METODO
+           END-READ.
 
-           DISPLAY 'DIGITE O VALOR...'
-           ACCEPT WRK-VALOR FROM CONSOLE.
+       0305-LER-PEDIDO-SUS.
+           READ ARQ-PEDIDOS-SUS
+               AT END
+                   MOVE 'S' TO WRK-EOF-PEDIDOS
+               NOT AT END
+                   ADD 1 TO WRK-CTL-LIDOS
+                   MOVE PSU-PRODUTO TO WRK-PRODUTO
+                   MOVE PSU-VALOR   TO WRK-VALOR
+                   MOVE PSU-MOEDA   TO WRK-MOEDA
+                   MOVE PSU-UF      TO WRK-UF
+                   MOVE PSU-PESO    TO WRK-PESO
+                   MOVE PSU-METODO  TO WRK-METODO
+           END-READ.
 
-           DISPLAY 'INFORME O ESTADO A ENTREGAR'
-           ACCEPT WRK-UF FROM CONSOLE.
+       0400-CALCULAR-FRETE.
+           MOVE ZEROS TO WRK-FRETE.
+           PERFORM 0402-CONVERTER-MOEDA.
+           IF MOEDA-INVALIDA
+               DISPLAY 'MOEDA NAO CADASTRADA NA TABELA - ' WRK-MOEDA
+               PERFORM 0410-GRAVAR-SUSPENSO
+           ELSE
+               PERFORM 0406-OBTER-MULT-METODO
+               IF METODO-INVALIDA
+                   DISPLAY 'METODO DE ENVIO INVALIDO - ' WRK-METODO
+                   PERFORM 0410-GRAVAR-SUSPENSO
+               ELSE
+                   PERFORM 0405-OBTER-MULT-PESO
+                   PERFORM 0407-BUSCAR-MULT-UF
+               END-IF
+           END-IF.
 
+       0407-BUSCAR-MULT-UF.
+           SET IDX-FRETE TO 1.
+           SEARCH ALL TAB-FRETE-ITEM
+               AT END
+                   PERFORM 0410-GRAVAR-SUSPENSO
+               WHEN TAB-FRETE-UF (IDX-FRETE) = WRK-UF
+                   COMPUTE WRK-FRETE =
+                       WRK-VALOR-BRL * TAB-FRETE-MULT (IDX-FRETE) *
+                       WRK-PESO-MULT * WRK-METODO-MULT
+                       ON SIZE ERROR
+                           DISPLAY
+                               'FRETE CALCULADO ESTOURA A FAIXA '
+                               'SUPORTADA - PEDIDO ' WRK-PRODUTO
+                           PERFORM 0410-GRAVAR-SUSPENSO
+                       NOT ON SIZE ERROR
+                           PERFORM 0420-GRAVAR-DETALHE
+                   END-COMPUTE
+           END-SEARCH.
 
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
+       0402-CONVERTER-MOEDA.
+           MOVE ZEROS TO WRK-VALOR-BRL.
+           MOVE 'N' TO WRK-FLAG-MOEDA.
+           SET IDX-MOEDA TO 1.
+           SEARCH ALL TAB-MOEDA-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-MOEDA-CODIGO (IDX-MOEDA) = WRK-MOEDA
+                   SET MOEDA-VALIDA TO TRUE
+                   COMPUTE WRK-VALOR-BRL ROUNDED =
+                       WRK-VALOR * TAB-MOEDA-TAXA (IDX-MOEDA)
+                       ON SIZE ERROR
+                           DISPLAY
+                               'VALOR CONVERTIDO ESTOURA A FAIXA '
+                               'SUPORTADA - PEDIDO ' WRK-PRODUTO
+                           SET MOEDA-INVALIDA TO TRUE
+                   END-COMPUTE
+           END-SEARCH.
+
+       0405-OBTER-MULT-PESO.
+           EVALUATE TRUE
+               WHEN WRK-PESO <= 5,00
+                   MOVE 1,00 TO WRK-PESO-MULT
+               WHEN WRK-PESO <= 20,00
+                   MOVE 1,10 TO WRK-PESO-MULT
+               WHEN WRK-PESO <= 50,00
+                   MOVE 1,25 TO WRK-PESO-MULT
+               WHEN OTHER
+                   MOVE 1,50 TO WRK-PESO-MULT
+           END-EVALUATE.
+
+       0406-OBTER-MULT-METODO.
+           MOVE 'S' TO WRK-FLAG-METODO.
+           EVALUATE TRUE
+               WHEN METODO-EXPRESSO
+                   MOVE 1,30 TO WRK-METODO-MULT
+               WHEN METODO-NORMAL
+                   MOVE 1,00 TO WRK-METODO-MULT
                WHEN OTHER
-                   DISPLAY 'NÃO PODEMOS ENTREGAR'
-               END-EVALUATE.
-
-               DISPLAY '====================================='.
-               IF WRK-FRETE NOT EQUAL 0
-                    DISPLAY 'VALOR DO FRETE COM O PRODUTO ' WRK-FRETE
-               END-IF.
-           STOP RUN.
+                   MOVE 'N' TO WRK-FLAG-METODO
+           END-EVALUATE.
+
+       0410-GRAVAR-SUSPENSO.
+           ADD 1 TO WRK-CTL-REJEITADOS.
+           IF MODO-REPROCESSO
+               DISPLAY
+                   'AINDA NAO PODEMOS ENTREGAR - PERMANECE PENDENTE'
+               MOVE WRK-PRODUTO TO PND-PRODUTO
+               MOVE WRK-VALOR   TO PND-VALOR
+               MOVE WRK-MOEDA   TO PND-MOEDA
+               MOVE WRK-UF      TO PND-UF
+               MOVE WRK-PESO    TO PND-PESO
+               MOVE WRK-METODO  TO PND-METODO
+               WRITE REG-PENDENTE
+           ELSE
+               DISPLAY
+                   'NÃO PODEMOS ENTREGAR - PEDIDO ENVIADO P/ SUSPENSO'
+               MOVE WRK-PRODUTO TO SUS-PRODUTO
+               MOVE WRK-VALOR   TO SUS-VALOR
+               MOVE WRK-MOEDA   TO SUS-MOEDA
+               MOVE WRK-UF      TO SUS-UF
+               MOVE WRK-PESO    TO SUS-PESO
+               MOVE WRK-METODO  TO SUS-METODO
+               WRITE REG-SUSPENSO
+           END-IF.
+
+       0420-GRAVAR-DETALHE.
+           ADD 1 TO WRK-CTL-PROCESSADOS.
+           ADD WRK-FRETE TO WRK-FRETE-TOTAL.
+           IF MODO-REPROCESSO
+               DISPLAY 'PEDIDO REPROCESSADO COM SUCESSO - BAIXADO'
+           END-IF.
+
+           MOVE WRK-PRODUTO TO WRK-LINHA-PRODUTO.
+           MOVE WRK-UF      TO WRK-LINHA-UF.
+           MOVE WRK-MOEDA   TO WRK-LINHA-MOEDA.
+           MOVE WRK-VALOR   TO WRK-LINHA-VALOR.
+           MOVE WRK-PESO    TO WRK-LINHA-PESO.
+           MOVE WRK-FRETE   TO WRK-LINHA-FRETE.
+           MOVE WRK-METODO  TO WRK-LINHA-METODO.
+           WRITE REG-COTACAO FROM WRK-LINHA-DETALHE.
+
+       0500-GRAVAR-TOTAL.
+           MOVE WRK-FRETE-TOTAL TO WRK-TOTAL-ED.
+           MOVE SPACES TO REG-COTACAO.
+           STRING '----------------------------------' DELIMITED BY SIZE
+               INTO REG-COTACAO
+           END-STRING.
+           WRITE REG-COTACAO.
+           MOVE SPACES TO REG-COTACAO.
+           STRING 'TOTAL GERAL DE FRETE...........: R$'
+                  DELIMITED BY SIZE
+                  WRK-TOTAL-ED
+                  DELIMITED BY SIZE
+               INTO REG-COTACAO
+           END-STRING.
+           WRITE REG-COTACAO.
+
+       0600-FECHAR-ARQUIVOS.
+           IF MODO-REPROCESSO
+               CLOSE ARQ-PEDIDOS-SUS
+               CLOSE ARQ-PENDENTES
+               IF WRK-CTL-REJEITADOS > 0
+                   DISPLAY
+                       'REVISE PEDIDOS.PND E RENOMEIE PARA PEDIDOS.SUS '
+                       'PARA O PROXIMO REPROCESSAMENTO'
+               END-IF
+           ELSE
+               CLOSE ARQ-PEDIDOS
+               CLOSE ARQ-SUSPENSO
+           END-IF.
+           CLOSE ARQ-COTACAO.
+
+           COPY GRAVALOG.
