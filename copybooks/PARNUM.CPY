@@ -0,0 +1,15 @@
+      ***************************
+      * PARNUM.CPY
+      * LAYOUT COMPARTILHADO PARA PROGRAMAS QUE RECEBEM UM PAR DE
+      * NUMEROS E CALCULAM UM RESULTADO A PARTIR DELES (MEDIA,
+      * QUOCIENTE/RESTO, ETC.). USAR JUNTO COM VALPARNUM.CPY, QUE
+      * VALIDA ESTE PAR ANTES DO CALCULO.
+      ***************************
+       01 WRK-NUMEROS.
+           05 WRK-NUM1            PIC 9(03) VALUE ZEROS.
+           05 WRK-NUM2            PIC 9(03) VALUE ZEROS.
+           05 WRK-LIMITE-MIN      PIC 9(03) VALUE ZEROS.
+           05 WRK-LIMITE-MAX      PIC 9(03) VALUE 999.
+           05 WRK-SITUACAO        PIC X(01) VALUE 'S'.
+             88 PAR-NUMEROS-VALIDO   VALUE 'S'.
+             88 PAR-NUMEROS-INVALIDO VALUE 'N'.
