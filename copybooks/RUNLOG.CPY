@@ -0,0 +1,26 @@
+      ***************************
+      * RUNLOG.CPY
+      * CONTADORES DE CONTROLE (LIDOS/PROCESSADOS/REJEITADOS) E O
+      * LAYOUT DO REGISTRO DE TOTAIS GRAVADO EM RUNLOG.DAT AO FINAL DE
+      * CADA PROGRAMA BATCH. O PROGRAMA CHAMADOR SOMA OS CONTADORES
+      * DURANTE O PROCESSAMENTO E GRAVA O REGISTRO COM GRAVALOG.CPY.
+      ***************************
+       77 WRK-CTL-LIDOS       PIC 9(06) VALUE ZEROS.
+       77 WRK-CTL-PROCESSADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-CTL-REJEITADOS  PIC 9(06) VALUE ZEROS.
+
+       01 WRK-REG-RUNLOG.
+           05 WRK-RL-PROGRAMA     PIC X(15).
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 FILLER              PIC X(06) VALUE 'LIDOS='.
+           05 WRK-RL-LIDOS        PIC ZZZZZ9.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 FILLER              PIC X(05) VALUE 'PROC='.
+           05 WRK-RL-PROCESSADOS  PIC ZZZZZ9.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 FILLER              PIC X(04) VALUE 'REJ='.
+           05 WRK-RL-REJEITADOS   PIC ZZZZZ9.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 FILLER              PIC X(05) VALUE 'DATA='.
+           05 WRK-RL-DATA-HORA    PIC X(14).
+           05 FILLER              PIC X(09) VALUE SPACES.
