@@ -0,0 +1,20 @@
+      ***************************
+      * VALPARNUM.CPY
+      * VALIDA O PAR DE NUMEROS DEFINIDO EM PARNUM.CPY: AMBOS DEVEM SER
+      * NUMERICOS E ESTAR ENTRE WRK-LIMITE-MIN E WRK-LIMITE-MAX.
+      * O CHAMADOR AJUSTA OS LIMITES (OU MANTEM O PADRAO 000/999) ANTES
+      * DE EXECUTAR ESTE PARAGRAFO.
+      ***************************
+       9900-VALIDAR-PAR-NUMEROS.
+           IF WRK-NUM1 NOT NUMERIC OR WRK-NUM2 NOT NUMERIC
+               SET PAR-NUMEROS-INVALIDO TO TRUE
+           ELSE
+               IF WRK-NUM1 < WRK-LIMITE-MIN
+                   OR WRK-NUM1 > WRK-LIMITE-MAX
+                   OR WRK-NUM2 < WRK-LIMITE-MIN
+                   OR WRK-NUM2 > WRK-LIMITE-MAX
+                   SET PAR-NUMEROS-INVALIDO TO TRUE
+               ELSE
+                   SET PAR-NUMEROS-VALIDO TO TRUE
+               END-IF
+           END-IF.
