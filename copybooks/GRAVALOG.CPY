@@ -0,0 +1,23 @@
+      ***************************
+      * GRAVALOG.CPY
+      * GRAVA O REGISTRO DE CONTROLE EM RUNLOG.DAT A PARTIR DOS
+      * CONTADORES DE RUNLOG.CPY. O CHAMADOR DEVE TER PREENCHIDO
+      * WRK-RL-PROGRAMA E SOMADO WRK-CTL-LIDOS/PROCESSADOS/REJEITADOS
+      * DURANTE O PROCESSAMENTO, E DEVE TER DECLARADO ARQ-RUNLOG /
+      * REG-RUNLOG (PIC X(80)) / WRK-FS-RUNLOG NO SEU PROPRIO PROGRAMA.
+      ***************************
+       9700-GRAVAR-CONTROLE.
+           OPEN EXTEND ARQ-RUNLOG.
+           IF WRK-FS-RUNLOG = '35'
+               OPEN OUTPUT ARQ-RUNLOG
+           END-IF.
+           IF WRK-FS-RUNLOG NOT = '00'
+               DISPLAY 'ERRO AO ABRIR RUNLOG.DAT - FS=' WRK-FS-RUNLOG
+           ELSE
+               MOVE WRK-CTL-LIDOS          TO WRK-RL-LIDOS
+               MOVE WRK-CTL-PROCESSADOS    TO WRK-RL-PROCESSADOS
+               MOVE WRK-CTL-REJEITADOS     TO WRK-RL-REJEITADOS
+               MOVE FUNCTION CURRENT-DATE  TO WRK-RL-DATA-HORA
+               WRITE REG-RUNLOG FROM WRK-REG-RUNLOG
+               CLOSE ARQ-RUNLOG
+           END-IF.
