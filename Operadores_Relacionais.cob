@@ -1,37 +1,425 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. CALC-AREA.
       ***************************
       * Área de comentários
       * Author Luan Magalhães
-      * OBJETIVO: RECEBER LARGURA E COMRRIMENTO
+      * OBJETIVO: LER UM ARQUIVO DE MEDIDAS (FORMA/LARGURA/COMPRIMENTO),
+      * CALCULAR A AREA DE CADA ITEM E IMPRIMIR UM RELATORIO COM A AREA
+      * TOTAL DO LEVANTAMENTO
       * IF/ELSE/ENDIF
       * DATA = 22/01/2021
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MEDIDAS ASSIGN TO 'MEDIDAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MEDIDAS.
+
+           SELECT ARQ-RELATORIO ASSIGN TO 'AREA.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO 'AREA.ERR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REJEITADOS.
+
+      * USADO SOMENTE NO MODO DE REPROCESSAMENTO: LE AS MEDIDAS
+      * CORRIGIDAS A PARTIR DO PROPRIO AREA.ERR DO DIA ANTERIOR
+           SELECT ARQ-MEDIDAS-ERR ASSIGN TO 'AREA.ERR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MEDIDAS-ERR.
+
+      * TAMBEM SO USADO NO REPROCESSAMENTO: RECEBE AS MEDIDAS QUE,
+      * MESMO CORRIGIDAS, CONTINUAM SEM FORMA/DIMENSAO VALIDA. NAO
+      * GRAVAMOS DIRETO EM AREA.ERR PORQUE ELE AINDA ESTA SENDO LIDO
+      * POR ARQ-MEDIDAS-ERR; O OPERADOR REVISA AREA.PND E O RENOMEIA
+      * PARA AREA.ERR QUANDO FOR REPROCESSAR DE NOVO.
+           SELECT ARQ-PENDENTES ASSIGN TO 'AREA.PND'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PENDENTES.
+
+           SELECT ARQ-RUNLOG ASSIGN TO 'RUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
+
+      * CONTROLE OPCIONAL DE MODO PARA RODADAS DESACOMPANHADAS (JCL DA
+      * VIRADA): QUANDO PRESENTE, SUBSTITUI O ACCEPT FROM CONSOLE
+           SELECT ARQ-MODOEXEC ASSIGN TO 'MODOEXEC.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MODOEXEC.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-MEDIDAS
+           RECORDING MODE IS F.
+       01  REG-MEDIDA.
+           05 MED-FORMA         PIC X(01).
+           05 MED-LARGURA       PIC 9(04)V99.
+           05 MED-COMPRIMENTO   PIC 9(04)V99.
+           05 MED-UNIDADE       PIC X(02).
+
+       FD  ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01  REG-RELATORIO        PIC X(80).
+
+       FD  ARQ-REJEITADOS
+           RECORDING MODE IS F.
+       01  REG-REJEITADO.
+           05 REJ-FORMA         PIC X(01).
+           05 REJ-LARGURA       PIC 9(04)V99.
+           05 REJ-COMPRIMENTO   PIC 9(04)V99.
+           05 REJ-UNIDADE       PIC X(02).
+
+       FD  ARQ-MEDIDAS-ERR
+           RECORDING MODE IS F.
+       01  REG-MEDIDA-ERR.
+           05 MEE-FORMA         PIC X(01).
+           05 MEE-LARGURA       PIC 9(04)V99.
+           05 MEE-COMPRIMENTO   PIC 9(04)V99.
+           05 MEE-UNIDADE       PIC X(02).
+
+       FD  ARQ-PENDENTES
+           RECORDING MODE IS F.
+       01  REG-PENDENTE.
+           05 PND-FORMA         PIC X(01).
+           05 PND-LARGURA       PIC 9(04)V99.
+           05 PND-COMPRIMENTO   PIC 9(04)V99.
+           05 PND-UNIDADE       PIC X(02).
+
+       FD  ARQ-RUNLOG
+           RECORDING MODE IS F.
+       01  REG-RUNLOG           PIC X(80).
+
+       FD  ARQ-MODOEXEC
+           RECORDING MODE IS F.
+       01  REG-MODOEXEC         PIC X(01).
+
        WORKING-STORAGE SECTION.
+       77 WRK-FS-MEDIDAS PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RELATORIO PIC X(02) VALUE ZEROS.
+       77 WRK-FS-REJEITADOS PIC X(02) VALUE ZEROS.
+       77 WRK-FS-MEDIDAS-ERR PIC X(02) VALUE ZEROS.
+       77 WRK-FS-PENDENTES PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RUNLOG PIC X(02) VALUE ZEROS.
+       77 WRK-FS-MODOEXEC PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-MEDIDAS PIC X(01) VALUE 'N'.
+         88 FIM-MEDIDAS VALUE 'S'.
+
+      * MODO DE EXECUCAO: NORMAL LE MEDIDAS.DAT; REPROCESSAMENTO LE AS
+      * MEDIDAS CORRIGIDAS DE AREA.ERR E TENTA CALCULAR A AREA DE NOVO
+       77 WRK-MODO-EXEC PIC X(01) VALUE 'N'.
+         88 MODO-NORMAL VALUE 'N'.
+         88 MODO-REPROCESSO VALUE 'R'.
+
+       COPY RUNLOG.
+
+       77 WRK-FORMA PIC X(01) VALUE 'R'.
+         88 FORMA-RETANGULO VALUE 'R'.
+         88 FORMA-CIRCULO VALUE 'C'.
+         88 FORMA-TRIANGULO VALUE 'T'.
+
        77 WRK-LARGURA PIC 9(04)V99 VALUE ZEROS.
        77 WRK-COMPRIMENTO PIC 9(04)V99 VALUE ZEROS.
-       77 WRK-AREA PIC 9(03)V99 VALUE ZEROS.
+
+      * TODA MEDIDA E CONVERTIDA PARA METROS ANTES DO CALCULO DA AREA
+       77 WRK-UNIDADE PIC X(02) VALUE 'M '.
+         88 UNIDADE-CM VALUE 'CM'.
+         88 UNIDADE-M VALUE 'M '.
+         88 UNIDADE-IN VALUE 'IN'.
+       77 WRK-FATOR-UNIDADE PIC 9(01)V9999 VALUE 1,0000.
+       77 WRK-FLAG-UNIDADE PIC X(01) VALUE 'N'.
+         88 UNIDADE-VALIDA VALUE 'S'.
+         88 UNIDADE-INVALIDA VALUE 'N'.
+
+       77 WRK-AREA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-AREA-TOTAL PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-PI PIC 9(01)V99999 VALUE 3,14159.
+       77 WRK-CONT-ITENS PIC 9(05) VALUE ZEROS.
+       77 WRK-CONT-REJEITADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-AREA-TOTAL-ED PIC ZZZZZZZ9,99 VALUE ZEROS.
+
+       01 WRK-LINHA-DETALHE.
+           05 WRK-LINHA-FORMA    PIC X(10).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-LARGURA  PIC ZZZZ,99.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-COMPR    PIC ZZZZ,99.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-AREA     PIC ZZZZZZ,99.
+           05 FILLER             PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           DISPLAY 'INFORME A LARGURA....'.
-           ACCEPT WRK-LARGURA FROM CONSOLE.
+       0100-INICIAR.
+      * REINICIA O ESTADO DE EXECUCAO ANTERIOR: O MENU-PRINCIPAL FAZ
+      * CALL NESTE PROGRAMA VARIAS VEZES NA MESMA RUN UNIT, E A
+      * WORKING-STORAGE NAO E REINICIALIZADA ENTRE CHAMADAS
+           MOVE 'N' TO WRK-EOF-MEDIDAS.
+           MOVE ZEROS TO WRK-CTL-LIDOS.
+           MOVE ZEROS TO WRK-CTL-PROCESSADOS.
+           MOVE ZEROS TO WRK-CTL-REJEITADOS.
+           MOVE ZEROS TO WRK-CONT-ITENS.
+           MOVE ZEROS TO WRK-CONT-REJEITADOS.
+           MOVE ZEROS TO WRK-AREA-TOTAL.
 
-           DISPLAY 'INFORME O COMPRIMETO....'.
-           ACCEPT WRK-COMPRIMENTO FROM CONSOLE.
+           PERFORM 0105-LER-MODOEXEC.
+           PERFORM 0200-ABRIR-ARQUIVOS.
+           IF MODO-REPROCESSO
+               PERFORM 0305-LER-MEDIDA-ERR
+               PERFORM UNTIL FIM-MEDIDAS
+                   PERFORM 0400-CALCULAR-AREA
+                   PERFORM 0305-LER-MEDIDA-ERR
+               END-PERFORM
+           ELSE
+               PERFORM 0300-LER-MEDIDA
+               PERFORM UNTIL FIM-MEDIDAS
+                   PERFORM 0400-CALCULAR-AREA
+                   PERFORM 0300-LER-MEDIDA
+               END-PERFORM
+           END-IF.
+           IF NOT MODO-REPROCESSO
+               PERFORM 0500-GRAVAR-TOTAL
+           END-IF.
+           MOVE 'CALC-AREA' TO WRK-RL-PROGRAMA.
+           MOVE WRK-CONT-ITENS TO WRK-CTL-PROCESSADOS.
+           MOVE WRK-CONT-REJEITADOS TO WRK-CTL-REJEITADOS.
+           PERFORM 9700-GRAVAR-CONTROLE.
+           PERFORM 0600-FECHAR-ARQUIVOS.
+           GOBACK.
 
+      * MODOEXEC.DAT E OPCIONAL: QUANDO AUSENTE OU VAZIO, ASSUME-SE O
+      * MODO NORMAL, PARA QUE O PASSO DO JCL DA VIRADA NAO FIQUE PRESO
+      * ESPERANDO UM OPERADOR QUE NAO EXISTE NA RODADA DESACOMPANHADA
+       0105-LER-MODOEXEC.
+           MOVE 'N' TO WRK-MODO-EXEC.
+           OPEN INPUT ARQ-MODOEXEC.
+           IF WRK-FS-MODOEXEC = '00'
+               READ ARQ-MODOEXEC
+                   NOT AT END
+                       IF REG-MODOEXEC NOT = SPACES
+                           MOVE REG-MODOEXEC TO WRK-MODO-EXEC
+                       END-IF
+               END-READ
+               CLOSE ARQ-MODOEXEC
+           END-IF.
+
+       0200-ABRIR-ARQUIVOS.
+           IF MODO-REPROCESSO
+               OPEN INPUT ARQ-MEDIDAS-ERR
+               IF WRK-FS-MEDIDAS-ERR NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR AREA.ERR - FS='
+                       WRK-FS-MEDIDAS-ERR
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               OPEN OUTPUT ARQ-PENDENTES
+               IF WRK-FS-PENDENTES NOT = '00'
+                   DISPLAY 'ERRO AO ABRIR AREA.PND - FS='
+                       WRK-FS-PENDENTES
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           ELSE
+               OPEN INPUT ARQ-MEDIDAS
+               IF WRK-FS-MEDIDAS NOT = '00'
+                   DISPLAY
+                       'ERRO AO ABRIR MEDIDAS.DAT - FS=' WRK-FS-MEDIDAS
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               OPEN OUTPUT ARQ-REJEITADOS
+               IF WRK-FS-REJEITADOS NOT = '00'
+                   DISPLAY
+                       'ERRO AO ABRIR AREA.ERR - FS=' WRK-FS-REJEITADOS
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+           IF MODO-REPROCESSO
+               OPEN EXTEND ARQ-RELATORIO
+           ELSE
+               OPEN OUTPUT ARQ-RELATORIO
+           END-IF.
+           IF WRK-FS-RELATORIO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR AREA.RPT - FS=' WRK-FS-RELATORIO
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       0300-LER-MEDIDA.
+           READ ARQ-MEDIDAS
+               AT END
+                   MOVE 'S' TO WRK-EOF-MEDIDAS
+               NOT AT END
+                   ADD 1 TO WRK-CTL-LIDOS
+                   MOVE MED-FORMA       TO WRK-FORMA
+                   MOVE MED-LARGURA     TO WRK-LARGURA
+                   MOVE MED-COMPRIMENTO TO WRK-COMPRIMENTO
+                   MOVE MED-UNIDADE     TO WRK-UNIDADE
+                   PERFORM 0310-CONVERTER-UNIDADE
+           END-READ.
+
+       0305-LER-MEDIDA-ERR.
+           READ ARQ-MEDIDAS-ERR
+               AT END
+                   MOVE 'S' TO WRK-EOF-MEDIDAS
+               NOT AT END
+                   ADD 1 TO WRK-CTL-LIDOS
+                   MOVE MEE-FORMA       TO WRK-FORMA
+                   MOVE MEE-LARGURA     TO WRK-LARGURA
+                   MOVE MEE-COMPRIMENTO TO WRK-COMPRIMENTO
+                   MOVE MEE-UNIDADE     TO WRK-UNIDADE
+                   PERFORM 0310-CONVERTER-UNIDADE
+           END-READ.
+
+       0310-CONVERTER-UNIDADE.
+           SET UNIDADE-VALIDA TO TRUE.
+           EVALUATE TRUE
+               WHEN UNIDADE-CM
+                   MOVE 0,01   TO WRK-FATOR-UNIDADE
+               WHEN UNIDADE-M
+                   MOVE 1,0000 TO WRK-FATOR-UNIDADE
+               WHEN UNIDADE-IN
+                   MOVE 0,0254 TO WRK-FATOR-UNIDADE
+               WHEN OTHER
+                   SET UNIDADE-INVALIDA TO TRUE
+                   MOVE 1,0000 TO WRK-FATOR-UNIDADE
+           END-EVALUATE.
+           COMPUTE WRK-LARGURA ROUNDED = WRK-LARGURA * WRK-FATOR-UNIDADE.
+           COMPUTE WRK-COMPRIMENTO ROUNDED =
+               WRK-COMPRIMENTO * WRK-FATOR-UNIDADE.
+
+       0400-CALCULAR-AREA.
       *GREATER E > SÃO A MESMA COISA
-           IF WRK-LARGURA >0 AND WRK-COMPRIMENTO GREATER 0
-                COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
-                DISPLAY '--------------------------'
-                DISPLAY 'AREA...' WRK-AREA
+           EVALUATE TRUE
+               WHEN UNIDADE-INVALIDA
+                   MOVE SPACES TO REG-RELATORIO
+                   STRING 'UNIDADE DE MEDIDA NAO CADASTRADA - '
+                          WRK-UNIDADE DELIMITED BY SIZE
+                       INTO REG-RELATORIO
+                   END-STRING
+                   WRITE REG-RELATORIO
+                   PERFORM 0430-GRAVAR-REJEITADO
+               WHEN FORMA-CIRCULO AND WRK-LARGURA > 0
+                   MOVE 'CIRCULO'    TO WRK-LINHA-FORMA
+                   COMPUTE WRK-AREA =
+                       WRK-PI * WRK-LARGURA * WRK-LARGURA
+                       ON SIZE ERROR
+                           PERFORM 0435-REJEITAR-AREA-ESTOURADA
+                       NOT ON SIZE ERROR
+                           PERFORM 0420-GRAVAR-DETALHE
+                   END-COMPUTE
+               WHEN FORMA-TRIANGULO
+                   AND WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
+                   MOVE 'TRIANGULO'  TO WRK-LINHA-FORMA
+                   COMPUTE WRK-AREA =
+                       (WRK-LARGURA * WRK-COMPRIMENTO) / 2
+                       ON SIZE ERROR
+                           PERFORM 0435-REJEITAR-AREA-ESTOURADA
+                       NOT ON SIZE ERROR
+                           PERFORM 0420-GRAVAR-DETALHE
+                   END-COMPUTE
+               WHEN FORMA-RETANGULO
+                   AND WRK-LARGURA > 0 AND WRK-COMPRIMENTO GREATER 0
+                   MOVE 'RETANGULO'  TO WRK-LINHA-FORMA
+                   COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
+                       ON SIZE ERROR
+                           PERFORM 0435-REJEITAR-AREA-ESTOURADA
+                       NOT ON SIZE ERROR
+                           PERFORM 0420-GRAVAR-DETALHE
+                   END-COMPUTE
+               WHEN OTHER
+                   MOVE SPACES TO REG-RELATORIO
+                   STRING 'FALTA INFORMAR ALGO' DELIMITED BY SIZE
+                       INTO REG-RELATORIO
+                   END-STRING
+                   WRITE REG-RELATORIO
+                   PERFORM 0430-GRAVAR-REJEITADO
+           END-EVALUATE.
+
+       0435-REJEITAR-AREA-ESTOURADA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING 'AREA CALCULADA ESTOURA A FAIXA SUPORTADA - '
+                  WRK-LINHA-FORMA DELIMITED BY SIZE
+               INTO REG-RELATORIO
+           END-STRING.
+           WRITE REG-RELATORIO.
+           PERFORM 0430-GRAVAR-REJEITADO.
+
+       0430-GRAVAR-REJEITADO.
+           IF MODO-REPROCESSO
+               MOVE MEE-FORMA       TO PND-FORMA
+               MOVE MEE-LARGURA     TO PND-LARGURA
+               MOVE MEE-COMPRIMENTO TO PND-COMPRIMENTO
+               MOVE MEE-UNIDADE     TO PND-UNIDADE
+               WRITE REG-PENDENTE
+               DISPLAY 'AINDA SEM DADOS VALIDOS - PERMANECE PENDENTE'
            ELSE
-                DISPLAY 'FALTA INFORMAR ALGO'
+               MOVE MED-FORMA       TO REJ-FORMA
+               MOVE MED-LARGURA     TO REJ-LARGURA
+               MOVE MED-COMPRIMENTO TO REJ-COMPRIMENTO
+               MOVE MED-UNIDADE     TO REJ-UNIDADE
+               WRITE REG-REJEITADO
            END-IF.
+           ADD 1 TO WRK-CONT-REJEITADOS.
+
+       0420-GRAVAR-DETALHE.
+           MOVE WRK-LARGURA     TO WRK-LINHA-LARGURA.
+           MOVE WRK-COMPRIMENTO TO WRK-LINHA-COMPR.
+           MOVE WRK-AREA        TO WRK-LINHA-AREA.
+           WRITE REG-RELATORIO FROM WRK-LINHA-DETALHE.
+           ADD WRK-AREA TO WRK-AREA-TOTAL.
+           ADD 1 TO WRK-CONT-ITENS.
+           IF MODO-REPROCESSO
+               DISPLAY 'MEDIDA REPROCESSADA COM SUCESSO - BAIXADA'
+           END-IF.
+
+       0500-GRAVAR-TOTAL.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING '----------------------------------' DELIMITED BY
+               SIZE INTO REG-RELATORIO
+           END-STRING.
+           WRITE REG-RELATORIO.
 
-           DISPLAY '---------------------------'
+           MOVE SPACES TO REG-RELATORIO.
+           STRING 'ITENS PROCESSADOS..: ' DELIMITED BY SIZE
+                  WRK-CONT-ITENS        DELIMITED BY SIZE
+               INTO REG-RELATORIO
+           END-STRING.
+           WRITE REG-RELATORIO.
+
+           MOVE WRK-AREA-TOTAL TO WRK-AREA-TOTAL-ED.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING 'AREA TOTAL.........: ' DELIMITED BY SIZE
+                  WRK-AREA-TOTAL-ED     DELIMITED BY SIZE
+               INTO REG-RELATORIO
+           END-STRING.
+           WRITE REG-RELATORIO.
+
+           MOVE SPACES TO REG-RELATORIO.
+           STRING 'ITENS REJEITADOS...: ' DELIMITED BY SIZE
+                  WRK-CONT-REJEITADOS   DELIMITED BY SIZE
+               INTO REG-RELATORIO
+           END-STRING.
+           WRITE REG-RELATORIO.
+
+       0600-FECHAR-ARQUIVOS.
+           IF MODO-REPROCESSO
+               CLOSE ARQ-MEDIDAS-ERR
+               CLOSE ARQ-PENDENTES
+               IF WRK-CONT-REJEITADOS > 0
+                   DISPLAY
+                       'REVISE AREA.PND E RENOMEIE PARA AREA.ERR PARA '
+                       'O PROXIMO REPROCESSAMENTO'
+               END-IF
+           ELSE
+               CLOSE ARQ-MEDIDAS
+               CLOSE ARQ-REJEITADOS
+           END-IF.
+           CLOSE ARQ-RELATORIO.
 
-           STOP RUN.
+           COPY GRAVALOG.
