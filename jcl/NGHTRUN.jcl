@@ -0,0 +1,45 @@
+//NGHTRUN  JOB  (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* END-OF-DAY BATCH STREAM
+//* RUNS THE FREIGHT, GRADING, AREA AND DIVISION PROGRAMS AGAINST THE
+//* DAY'S INPUT FILES, IN SEQUENCE, AGAINST THE WORKING DIRECTORY OF
+//* THE GNUCOBOL RUNTIME. EACH STEP'S RETURN CODE IS CHECKED BEFORE
+//* THE NEXT STEP IS ALLOWED TO RUN - IF A STEP ABENDS OR ENDS WITH A
+//* CONDITION CODE OF 4 OR HIGHER, THE REST OF THE CHAIN IS SKIPPED SO
+//* A BAD STEP CANNOT CORRUPT A LATER ONE'S INPUT.
+//*********************************************************************
+//FRETE    EXEC PGM=FRETE
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//PEDIDOS  DD   DISP=SHR,DSN=PROD.BATCH.PEDIDOS
+//COTACAO  DD   DISP=(NEW,CATLG,DELETE),DSN=PROD.BATCH.COTACAO,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SUSPENSO DD   DISP=(MOD,CATLG,DELETE),DSN=PROD.BATCH.PEDIDOS.SUS,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*
+//NOTAS    EXEC PGM=NOTAS-TURMA,COND=(3,GT,FRETE)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//TURMA    DD   DISP=SHR,DSN=PROD.BATCH.TURMA
+//PARAMS   DD   DISP=SHR,DSN=PROD.BATCH.PARAMETROS
+//BOLETIM  DD   DISP=(NEW,CATLG,DELETE),DSN=PROD.BATCH.BOLETIM,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*
+//AREA     EXEC PGM=CALC-AREA,COND=((3,GT,FRETE),(3,GT,NOTAS))
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//MEDIDAS  DD   DISP=SHR,DSN=PROD.BATCH.MEDIDAS
+//RELATOR  DD   DISP=(NEW,CATLG,DELETE),DSN=PROD.BATCH.AREA,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//REJEITAD DD   DISP=(MOD,CATLG,DELETE),DSN=PROD.BATCH.AREA.ERR,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*
+//DIVISAO  EXEC PGM=DIVISAO-RESTO,
+//             COND=((3,GT,FRETE),(3,GT,NOTAS),(3,GT,AREA))
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//TRANSACO DD   DISP=SHR,DSN=PROD.BATCH.TRANSACOES
+//RESULTAD DD   DISP=(MOD,CATLG,DELETE),DSN=PROD.BATCH.RESULTADO,
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//CHECKPT  DD   DISP=SHR,DSN=PROD.BATCH.CHECKPOINT
+//SYSOUT   DD   SYSOUT=*
