@@ -1,34 +1,164 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. NOTAS-ALUNO.
       ***************************
       * Área de comentários
       * Author Luan Magalhães
-      * OBJETIVO: RECEBER 02 NOTAS, FAZER A MEDIA E IMPRIMIR STATUS, UTILIZANDO
-      * IF/ELSE/ENDIF
+      * OBJETIVO: RECEBER ID E 02 NOTAS COM SEUS PESOS, FAZER A MEDIA
+      * PONDERADA, IMPRIMIR STATUS E GRAVAR O RESULTADO NO HISTORICO
+      * ESCOLAR, UTILIZANDO IF/ELSE/ENDIF
       * DATA = 22/01/2021
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-HISTORICO ASSIGN TO 'HISTORICO.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HISTORICO.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO 'PARAMETROS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAMETROS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-HISTORICO
+           RECORDING MODE IS F.
+       01  REG-HISTORICO          PIC X(80).
+
+       FD  ARQ-PARAMETROS
+           RECORDING MODE IS F.
+       01  REG-PARAMETROS.
+           05 PAR-NOTA-APROVACAO   PIC 9(03)V9.
+           05 PAR-NOTA-RECUPERACAO PIC 9(03)V9.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-HISTORICO PIC X(02) VALUE ZEROS.
+       77 WRK-FS-PARAMETROS PIC X(02) VALUE ZEROS.
+
+       COPY PARNUM.
+
+       77 WRK-ID PIC X(10) VALUE SPACES.
+       77 WRK-PESO1 PIC 9(01) VALUE 5.
+       77 WRK-PESO2 PIC 9(01) VALUE 5.
       * V9 PARA CASA DECIMAL
        77 WRK-MEDIA PIC 9(04)V9 VALUE ZEROS.
-       77 WRK-MEDIA-ED PIC ZZ VALUE ZEROS.
+       77 WRK-MEDIA-ED PIC ZZ9,9 VALUE ZEROS.
+       77 WRK-STATUS PIC X(13) VALUE SPACES.
+
+      * NOTA DE CORTE PARA APROVACAO E PISO PARA RECUPERACAO, LIDAS DE
+      * PARAMETROS.DAT QUANDO PRESENTE (MESMO REGISTRO QUE NOTAS-TURMA
+      * LE), PARA QUE AMBOS OS PROGRAMAS COMPARTILHEM A MESMA POLITICA
+      * DE AVALIACAO; SE O ARQUIVO NAO EXISTIR, PERGUNTA-SE NO CONSOLE
+       77 WRK-NOTA-APROVACAO PIC 9(02)V9 VALUE 6.
+       77 WRK-NOTA-RECUPERACAO PIC 9(02)V9 VALUE 2.
+
+       01 WRK-LINHA-HISTORICO.
+           05 WRK-LH-ID          PIC X(10).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LH-NOTA1       PIC Z9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LH-NOTA2       PIC Z9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LH-MEDIA       PIC ZZ9,9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LH-STATUS      PIC X(13).
+           05 FILLER             PIC X(38) VALUE SPACES.
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
+           DISPLAY 'DIGITE O ID DO ALUNO...'
+           ACCEPT WRK-ID FROM CONSOLE.
 
+           ACCEPT WRK-NUM1 FROM CONSOLE.
+           ACCEPT WRK-NUM2 FROM CONSOLE.
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) /2.
+      * NOTAS VAO DE 0 A 10; SOBRESCREVE O PADRAO 0/999 DO PARNUM.CPY
+           MOVE 0  TO WRK-LIMITE-MIN.
+           MOVE 10 TO WRK-LIMITE-MAX.
+           PERFORM 9900-VALIDAR-PAR-NUMEROS.
+           IF PAR-NUMEROS-INVALIDO
+               DISPLAY 'NOTAS INVALIDAS OU EM BRANCO'
+               GOBACK
+           END-IF.
+
+           DISPLAY 'DIGITE O PESO DA NOTA 1 (1-9)...'
+           ACCEPT WRK-PESO1 FROM CONSOLE.
+
+           DISPLAY 'DIGITE O PESO DA NOTA 2 (1-9)...'
+           ACCEPT WRK-PESO2 FROM CONSOLE.
+
+           IF WRK-PESO1 + WRK-PESO2 = 0
+               MOVE 5 TO WRK-PESO1
+               MOVE 5 TO WRK-PESO2
+           END-IF.
+
+      * RESTAURA O PADRAO HISTORICO ANTES DE LER: O MENU-PRINCIPAL FAZ
+      * CALL NESTE PROGRAMA VARIAS VEZES NA MESMA RUN UNIT, E UM
+      * PARAMETROS.DAT LIDO EM UMA CHAMADA ANTERIOR NAO PODE VAZAR PARA
+      * UMA CHAMADA POSTERIOR ONDE O ARQUIVO ESTA AUSENTE/ZERADO
+           MOVE 6 TO WRK-NOTA-APROVACAO.
+           MOVE 2 TO WRK-NOTA-RECUPERACAO.
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WRK-FS-PARAMETROS = '00'
+               READ ARQ-PARAMETROS
+                   NOT AT END
+                       IF PAR-NOTA-APROVACAO NOT = ZEROS
+                           MOVE PAR-NOTA-APROVACAO TO WRK-NOTA-APROVACAO
+                       END-IF
+                       IF PAR-NOTA-RECUPERACAO NOT = ZEROS
+                           MOVE PAR-NOTA-RECUPERACAO
+                               TO WRK-NOTA-RECUPERACAO
+                       END-IF
+               END-READ
+               CLOSE ARQ-PARAMETROS
+           ELSE
+               DISPLAY 'NOTA DE CORTE PARA APROVACAO (ENTER=6)...'
+               ACCEPT WRK-NOTA-APROVACAO FROM CONSOLE
+               DISPLAY 'NOTA MINIMA PARA RECUPERACAO (ENTER=2)...'
+               ACCEPT WRK-NOTA-RECUPERACAO FROM CONSOLE
+               IF WRK-NOTA-APROVACAO = 0
+                   MOVE 6 TO WRK-NOTA-APROVACAO
+               END-IF
+               IF WRK-NOTA-RECUPERACAO = 0
+                   MOVE 2 TO WRK-NOTA-RECUPERACAO
+               END-IF
+           END-IF.
+
+           COMPUTE WRK-MEDIA =
+               (WRK-NUM1 * WRK-PESO1 + WRK-NUM2 * WRK-PESO2) /
+               (WRK-PESO1 + WRK-PESO2).
            MOVE WRK-MEDIA TO WRK-MEDIA-ED.
            DISPLAY 'MEDIA ' WRK-MEDIA-ED.
-             IF WRK-MEDIA >= 6
+             IF WRK-MEDIA >= WRK-NOTA-APROVACAO
+                   MOVE 'APROVADO'    TO WRK-STATUS
                    DISPLAY 'APROVADO'
              ELSE
-                 IF WRK-MEDIA >= 2
+                 IF WRK-MEDIA >= WRK-NOTA-RECUPERACAO
+                 MOVE 'RECUPERACAO'   TO WRK-STATUS
                  DISPLAY 'RECUPERAÇÃO'
              ELSE
+                 MOVE 'REPROVADO'     TO WRK-STATUS
                  DISPLAY 'REPROVADO'
              END-IF.
 
-           STOP RUN.
+           OPEN EXTEND ARQ-HISTORICO.
+           IF WRK-FS-HISTORICO = '35'
+               OPEN OUTPUT ARQ-HISTORICO
+           END-IF.
+           IF WRK-FS-HISTORICO NOT = '00'
+               DISPLAY
+                   'ERRO AO ABRIR HISTORICO.TXT - FS=' WRK-FS-HISTORICO
+               GOBACK
+           END-IF.
+
+           MOVE WRK-ID      TO WRK-LH-ID.
+           MOVE WRK-NUM1   TO WRK-LH-NOTA1.
+           MOVE WRK-NUM2   TO WRK-LH-NOTA2.
+           MOVE WRK-MEDIA   TO WRK-LH-MEDIA.
+           MOVE WRK-STATUS  TO WRK-LH-STATUS.
+           WRITE REG-HISTORICO FROM WRK-LINHA-HISTORICO.
+           CLOSE ARQ-HISTORICO.
+
+           GOBACK.
+
+           COPY VALPARNUM.
