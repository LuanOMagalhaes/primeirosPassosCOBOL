@@ -1,38 +1,363 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA10.
+       PROGRAM-ID. ACESSO-USUARIOS.
       ***************************
       * Área de comentários
       * Author Luan Magalhães
-      * OBJETIVO: RECEBER USUÁRIO E NÍVEL
+      * OBJETIVO: MANTER O CADASTRO DE USUÁRIOS (USER-MASTER) E
+      * VERIFICAR O NÍVEL DE ACESSO DE CADA UM
       * UTILIZAR VARIÁVEL NÍVEL 88 - LÓGICA
       * DATA = 22/01/2021
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-USUARIOS ASSIGN TO 'USERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USUARIO
+               FILE STATUS IS WRK-FS-USUARIOS.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO 'AUDITORIA.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+
+           SELECT ARQ-PROVISIONAMENTO ASSIGN TO 'PROVISIONAMENTO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PROVISIONAMENTO.
+
+           SELECT ARQ-RELATORIO-PROV ASSIGN TO 'PROVISIONAMENTO.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO-PROV.
+
+           SELECT ARQ-RUNLOG ASSIGN TO 'RUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-USUARIOS.
+       01  REG-USUARIO.
+           05 USR-USUARIO       PIC X(20).
+           05 USR-NIVEL         PIC 9(02).
+           05 USR-SENHA         PIC X(10).
+
+       FD  ARQ-AUDITORIA
+           RECORDING MODE IS F.
+       01  REG-AUDITORIA         PIC X(80).
+
+       FD  ARQ-PROVISIONAMENTO
+           RECORDING MODE IS F.
+       01  REG-PROVISIONAMENTO.
+           05 PRV-USUARIO        PIC X(20).
+           05 PRV-NIVEL          PIC 9(02).
+           05 PRV-SENHA          PIC X(10).
+
+       FD  ARQ-RELATORIO-PROV
+           RECORDING MODE IS F.
+       01  REG-RELATORIO-PROV    PIC X(80).
+
+       FD  ARQ-RUNLOG
+           RECORDING MODE IS F.
+       01  REG-RUNLOG             PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77 WRK-FS-USUARIOS PIC X(02) VALUE ZEROS.
+       77 WRK-FS-AUDITORIA PIC X(02) VALUE ZEROS.
+       77 WRK-FS-PROVISIONAMENTO PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RELATORIO-PROV PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RUNLOG PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-PROVISIONAMENTO PIC X(01) VALUE 'N'.
+         88 FIM-PROVISIONAMENTO VALUE 'S'.
+       77 WRK-CONT-CRIADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-CONT-REJEITADOS-PROV PIC 9(05) VALUE ZEROS.
+
+       COPY RUNLOG.
+
+       01 WRK-DATA-HORA.
+           05 WRK-DH-DATA       PIC 9(08).
+           05 WRK-DH-HORA-HMS   PIC 9(06).
+           05 FILLER            PIC X(07).
+
+       01 WRK-LINHA-AUDITORIA.
+           05 WRK-LA-USUARIO     PIC X(20).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LA-DATA        PIC 9(04)/99/99.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LA-HORA        PIC 99B99B99.
+           05 FILLER             PIC X(30) VALUE SPACES.
+
+       77 WRK-MODO PIC X(01) VALUE SPACES.
+         88 MODO-ADICIONAR VALUE 'A'.
+         88 MODO-ATUALIZAR VALUE 'U'.
+         88 MODO-LISTAR    VALUE 'L'.
+         88 MODO-VERIFICAR VALUE 'V'.
+         88 MODO-PROVISIONAR VALUE 'P'.
+
        77 WRK-USUARIO PIC X(20) VALUE SPACES.
+       77 WRK-SENHA   PIC X(10) VALUE SPACES.
        77 WRK-NIVEL   PIC 9(02) VALUE ZEROS.
-         88 ADM       VALUE 01.
-         88 USER      VALUE 02.
+         88 ADM         VALUE 01.
+         88 USER        VALUE 02.
+         88 SUPERVISOR  VALUE 03.
 
+       77 WRK-EOF-USUARIOS PIC X(01) VALUE 'N'.
+         88 FIM-USUARIOS VALUE 'S'.
 
        PROCEDURE DIVISION.
+       0100-INICIAR.
+      * REINICIA O ESTADO DE EXECUCAO ANTERIOR: O MENU-PRINCIPAL FAZ
+      * CALL NESTE PROGRAMA VARIAS VEZES NA MESMA RUN UNIT, E A
+      * WORKING-STORAGE NAO E REINICIALIZADA ENTRE CHAMADAS
+           MOVE 'N' TO WRK-EOF-PROVISIONAMENTO.
+           MOVE 'N' TO WRK-EOF-USUARIOS.
+           MOVE ZEROS TO WRK-CONT-CRIADOS.
+           MOVE ZEROS TO WRK-CONT-REJEITADOS-PROV.
+
+           DISPLAY
+              'MODO (A=ADICIONAR, U=ATUALIZAR, L=LISTAR, V=VERIFICAR,'
+           DISPLAY '      P=PROVISIONAR LOTE)'
+           ACCEPT WRK-MODO FROM CONSOLE.
+
+           EVALUATE TRUE
+               WHEN MODO-ADICIONAR
+                   PERFORM 0200-ADICIONAR-USUARIO
+               WHEN MODO-ATUALIZAR
+                   PERFORM 0300-ATUALIZAR-USUARIO
+               WHEN MODO-LISTAR
+                   PERFORM 0400-LISTAR-USUARIOS
+               WHEN MODO-VERIFICAR
+                   PERFORM 0500-VERIFICAR-ACESSO
+               WHEN MODO-PROVISIONAR
+                   PERFORM 0600-PROVISIONAR-LOTE
+               WHEN OTHER
+                   DISPLAY 'MODO INVALIDO'
+           END-EVALUATE.
+
+           GOBACK.
+
+       0200-ADICIONAR-USUARIO.
+           OPEN I-O ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS = '35'
+               OPEN OUTPUT ARQ-USUARIOS
+               CLOSE ARQ-USUARIOS
+               OPEN I-O ARQ-USUARIOS
+           END-IF.
+           IF WRK-FS-USUARIOS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR USERS.DAT - FS=' WRK-FS-USUARIOS
+               GOBACK
+           END-IF.
+
            DISPLAY 'DIGITE O USUÁRIO'
            ACCEPT WRK-USUARIO FROM CONSOLE.
-
            DISPLAY 'DIGITE O NÍVEL'
            ACCEPT WRK-NIVEL FROM CONSOLE.
+           DISPLAY 'DIGITE A SENHA/PIN'
+           ACCEPT WRK-SENHA FROM CONSOLE.
+
+           MOVE WRK-USUARIO TO USR-USUARIO.
+           MOVE WRK-NIVEL   TO USR-NIVEL.
+           MOVE WRK-SENHA   TO USR-SENHA.
+           WRITE REG-USUARIO
+               INVALID KEY
+                   DISPLAY 'USUARIO JA CADASTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'USUARIO CADASTRADO COM SUCESSO'
+           END-WRITE.
+           CLOSE ARQ-USUARIOS.
+
+       0300-ATUALIZAR-USUARIO.
+           OPEN I-O ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR USERS.DAT - FS=' WRK-FS-USUARIOS
+               GOBACK
+           END-IF.
+
+           DISPLAY 'DIGITE O USUÁRIO'
+           ACCEPT WRK-USUARIO FROM CONSOLE.
+           MOVE WRK-USUARIO TO USR-USUARIO.
+           READ ARQ-USUARIOS
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO CADASTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'DIGITE O NOVO NÍVEL'
+                   ACCEPT WRK-NIVEL FROM CONSOLE
+                   MOVE WRK-NIVEL TO USR-NIVEL
+                   REWRITE REG-USUARIO
+                   DISPLAY 'USUARIO ATUALIZADO COM SUCESSO'
+           END-READ.
+           CLOSE ARQ-USUARIOS.
 
+       0400-LISTAR-USUARIOS.
+           OPEN INPUT ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR USERS.DAT - FS=' WRK-FS-USUARIOS
+               GOBACK
+           END-IF.
+
+           DISPLAY '-- USUARIOS CADASTRADOS --'.
+           PERFORM UNTIL FIM-USUARIOS
+               READ ARQ-USUARIOS NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-EOF-USUARIOS
+                   NOT AT END
+                       DISPLAY USR-USUARIO ' - NIVEL ' USR-NIVEL
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-USUARIOS.
+
+       0500-VERIFICAR-ACESSO.
+           OPEN INPUT ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR USERS.DAT - FS=' WRK-FS-USUARIOS
+               GOBACK
+           END-IF.
+
+           DISPLAY 'DIGITE O USUÁRIO'
+           ACCEPT WRK-USUARIO FROM CONSOLE.
+           DISPLAY 'DIGITE A SENHA/PIN'
+           ACCEPT WRK-SENHA FROM CONSOLE.
+           MOVE WRK-USUARIO TO USR-USUARIO.
+           READ ARQ-USUARIOS
+               INVALID KEY
+                   DISPLAY 'USUARIO NAO CADASTRADO'
+               NOT INVALID KEY
+                   IF WRK-SENHA = USR-SENHA
+                       MOVE USR-NIVEL TO WRK-NIVEL
+                       PERFORM 0510-EXIBIR-NIVEL
+                   ELSE
+                       DISPLAY 'SENHA/PIN INVALIDO'
+                   END-IF
+           END-READ.
+           CLOSE ARQ-USUARIOS.
+
+       0510-EXIBIR-NIVEL.
            IF ADM
                DISPLAY 'NÍVEL - ADMINISTRADOR'
+               PERFORM 0520-GRAVAR-AUDITORIA
            ELSE
-               IF USER
-                   DISPLAY 'NÍVEL - USUÁRIO'
+               IF SUPERVISOR
+                   DISPLAY 'NÍVEL - SUPERVISOR'
                ELSE
-                   DISPLAY 'O VALOR INFORMADO NÃO É VÁLIDO'
+                   IF USER
+                       DISPLAY 'NÍVEL - USUÁRIO'
+                   ELSE
+                       DISPLAY 'O VALOR INFORMADO NÃO É VÁLIDO'
+                   END-IF
                END-IF
            END-IF.
 
-           STOP RUN.
+       0520-GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF WRK-FS-AUDITORIA = '35'
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           IF WRK-FS-AUDITORIA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR AUDITORIA.LOG - FS='
+                   WRK-FS-AUDITORIA
+           ELSE
+               MOVE WRK-USUARIO        TO WRK-LA-USUARIO
+               MOVE WRK-DH-DATA        TO WRK-LA-DATA
+               MOVE WRK-DH-HORA-HMS    TO WRK-LA-HORA
+               WRITE REG-AUDITORIA FROM WRK-LINHA-AUDITORIA
+               CLOSE ARQ-AUDITORIA
+           END-IF.
+
+       0600-PROVISIONAR-LOTE.
+           MOVE ZEROS TO WRK-CTL-LIDOS.
+           MOVE ZEROS TO WRK-CTL-PROCESSADOS.
+           MOVE ZEROS TO WRK-CTL-REJEITADOS.
+           OPEN INPUT ARQ-PROVISIONAMENTO.
+           IF WRK-FS-PROVISIONAMENTO NOT = '00'
+               DISPLAY 'ERRO AO ABRIR PROVISIONAMENTO.DAT - FS='
+                   WRK-FS-PROVISIONAMENTO
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT ARQ-RELATORIO-PROV.
+           IF WRK-FS-RELATORIO-PROV NOT = '00'
+               DISPLAY 'ERRO AO ABRIR PROVISIONAMENTO.RPT - FS='
+                   WRK-FS-RELATORIO-PROV
+               GOBACK
+           END-IF.
+
+           OPEN I-O ARQ-USUARIOS.
+           IF WRK-FS-USUARIOS = '35'
+               OPEN OUTPUT ARQ-USUARIOS
+               CLOSE ARQ-USUARIOS
+               OPEN I-O ARQ-USUARIOS
+           END-IF.
+           IF WRK-FS-USUARIOS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR USERS.DAT - FS=' WRK-FS-USUARIOS
+               GOBACK
+           END-IF.
+
+           PERFORM 0610-LER-PROVISIONAMENTO.
+           PERFORM UNTIL FIM-PROVISIONAMENTO
+               PERFORM 0620-CRIAR-USUARIO-LOTE
+               PERFORM 0610-LER-PROVISIONAMENTO
+           END-PERFORM.
+           PERFORM 0630-GRAVAR-RESUMO-PROV.
+
+           CLOSE ARQ-PROVISIONAMENTO.
+           CLOSE ARQ-RELATORIO-PROV.
+           CLOSE ARQ-USUARIOS.
+
+           MOVE WRK-CONT-CRIADOS          TO WRK-CTL-PROCESSADOS.
+           MOVE WRK-CONT-REJEITADOS-PROV  TO WRK-CTL-REJEITADOS.
+           MOVE 'ACESSO-USUARIOS' TO WRK-RL-PROGRAMA.
+           PERFORM 9700-GRAVAR-CONTROLE.
+
+       0610-LER-PROVISIONAMENTO.
+           READ ARQ-PROVISIONAMENTO
+               AT END
+                   MOVE 'S' TO WRK-EOF-PROVISIONAMENTO
+               NOT AT END
+                   ADD 1 TO WRK-CTL-LIDOS
+           END-READ.
+
+       0620-CRIAR-USUARIO-LOTE.
+           MOVE SPACES TO REG-RELATORIO-PROV.
+           MOVE PRV-USUARIO TO USR-USUARIO.
+           MOVE PRV-NIVEL   TO USR-NIVEL.
+           MOVE PRV-SENHA   TO USR-SENHA.
+           WRITE REG-USUARIO
+               INVALID KEY
+                   STRING PRV-USUARIO DELIMITED BY SIZE
+                          ' - REJEITADO (JA CADASTRADO)'
+                              DELIMITED BY SIZE
+                       INTO REG-RELATORIO-PROV
+                   END-STRING
+                   ADD 1 TO WRK-CONT-REJEITADOS-PROV
+               NOT INVALID KEY
+                   STRING PRV-USUARIO DELIMITED BY SIZE
+                          ' - CRIADO' DELIMITED BY SIZE
+                       INTO REG-RELATORIO-PROV
+                   END-STRING
+                   ADD 1 TO WRK-CONT-CRIADOS
+           END-WRITE.
+           WRITE REG-RELATORIO-PROV.
+
+       0630-GRAVAR-RESUMO-PROV.
+           MOVE SPACES TO REG-RELATORIO-PROV.
+           STRING '----------------------------------' DELIMITED BY
+               SIZE INTO REG-RELATORIO-PROV
+           END-STRING.
+           WRITE REG-RELATORIO-PROV.
+
+           MOVE SPACES TO REG-RELATORIO-PROV.
+           STRING 'USUARIOS CRIADOS...: ' DELIMITED BY SIZE
+                  WRK-CONT-CRIADOS      DELIMITED BY SIZE
+               INTO REG-RELATORIO-PROV
+           END-STRING.
+           WRITE REG-RELATORIO-PROV.
+
+           MOVE SPACES TO REG-RELATORIO-PROV.
+           STRING 'USUARIOS REJEITADOS: ' DELIMITED BY SIZE
+                  WRK-CONT-REJEITADOS-PROV DELIMITED BY SIZE
+               INTO REG-RELATORIO-PROV
+           END-STRING.
+           WRITE REG-RELATORIO-PROV.
+
+           COPY GRAVALOG.
