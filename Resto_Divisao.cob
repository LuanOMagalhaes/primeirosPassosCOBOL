@@ -1,35 +1,202 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. DIVISAO-RESTO.
       ***************************
       * �rea de coment�rios
       * Author Luan Magalh�es
       * OBJETIVO: TESTAR OPERADORES ARITM�TICOS
       * DATA = 21/01/2021
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TRANSACOES ASSIGN TO 'TRANSACOES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANSACOES.
+
+           SELECT ARQ-RESULTADO ASSIGN TO 'RESULTADO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RESULTADO.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+
+           SELECT ARQ-RUNLOG ASSIGN TO 'RUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-TRANSACOES
+           RECORDING MODE IS F.
+       01  REG-TRANSACAO.
+           05 TRA-NM1           PIC 9(02).
+           05 TRA-NM2           PIC 9(02).
+
+       FD  ARQ-RESULTADO
+           RECORDING MODE IS F.
+       01  REG-RESULTADO.
+           05 RES-NM1           PIC 9(02).
+           05 RES-NM2           PIC 9(02).
+           05 RES-QUOCIENTE     PIC 9(04).
+           05 RES-RESTO         PIC 9(04).
+
+       FD  ARQ-CHECKPOINT
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT       PIC 9(06).
+
+       FD  ARQ-RUNLOG
+           RECORDING MODE IS F.
+       01  REG-RUNLOG           PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NM1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NM2 PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-TRANSACOES PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RESULTADO PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CHECKPOINT PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RUNLOG PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-TRANSACOES PIC X(01) VALUE 'N'.
+         88 FIM-TRANSACOES VALUE 'S'.
+
+       COPY RUNLOG.
+
+       COPY PARNUM.
+
        77 WRK-RESULT PIC 9(04) VALUE ZEROS.
        77 WRK-RESTO PIC 9(04) VALUE ZEROS.
-       77 WRK-RESULT-ED PIC ZZ VALUE ZEROS.
+       77 WRK-RESULT-ED PIC ZZZ9 VALUE ZEROS.
        77 WRK-RESTO-ED PIC ZZ9 VALUE ZEROS.
 
+      * CHECKPOINT DE REINICIO: QUANTAS TRANSACOES JA FORAM PROCESSADAS
+      * COM SUCESSO. PERMITE QUE UMA REEXECUCAO PULE O QUE JA FOI FEITO
+      * EM VEZ DE REPROCESSAR O LOTE INTEIRO.
+       77 WRK-CONT-PROCESSADAS PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-A-PULAR PIC 9(06) VALUE ZEROS.
+       77 WRK-IDX-PULAR PIC 9(06) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        0100-INICIAR.
+      * REINICIA O ESTADO DE EXECUCAO ANTERIOR: O MENU-PRINCIPAL FAZ
+      * CALL NESTE PROGRAMA VARIAS VEZES NA MESMA RUN UNIT, E A
+      * WORKING-STORAGE NAO E REINICIALIZADA ENTRE CHAMADAS
+       MOVE 'N' TO WRK-EOF-TRANSACOES.
+       MOVE ZEROS TO WRK-CTL-LIDOS.
+       MOVE ZEROS TO WRK-CTL-PROCESSADOS.
+       MOVE ZEROS TO WRK-CTL-REJEITADOS.
+       MOVE ZEROS TO WRK-CONT-PROCESSADAS.
+       MOVE ZEROS TO WRK-QTD-A-PULAR.
+       MOVE ZEROS TO WRK-IDX-PULAR.
+
+       PERFORM 0140-LER-CHECKPOINT.
+       PERFORM 0150-ABRIR-ARQUIVOS.
+       PERFORM 0170-PULAR-PROCESSADAS.
        PERFORM 0200-ENTRADA.
-       PERFORM 0300-PROCESSAR.
-       STOP RUN.
+       PERFORM UNTIL FIM-TRANSACOES
+           PERFORM 0300-PROCESSAR
+           PERFORM 0200-ENTRADA
+       END-PERFORM.
+       PERFORM 0360-ZERAR-CHECKPOINT.
+       MOVE 'DIVISAO-RESTO' TO WRK-RL-PROGRAMA.
+       PERFORM 9700-GRAVAR-CONTROLE.
+       PERFORM 0350-FECHAR-ARQUIVOS.
+       GOBACK.
+
+       0140-LER-CHECKPOINT.
+       OPEN INPUT ARQ-CHECKPOINT.
+       IF WRK-FS-CHECKPOINT = '00'
+           READ ARQ-CHECKPOINT
+               NOT AT END
+                   MOVE REG-CHECKPOINT TO WRK-QTD-A-PULAR
+           END-READ
+           CLOSE ARQ-CHECKPOINT
+       END-IF.
+
+       0150-ABRIR-ARQUIVOS.
+       OPEN INPUT ARQ-TRANSACOES.
+       IF WRK-FS-TRANSACOES NOT = '00'
+           DISPLAY
+               'ERRO AO ABRIR TRANSACOES.DAT - FS=' WRK-FS-TRANSACOES
+           MOVE 8 TO RETURN-CODE
+           GOBACK
+       END-IF.
+
+       IF WRK-QTD-A-PULAR > 0
+           OPEN EXTEND ARQ-RESULTADO
+       ELSE
+           OPEN OUTPUT ARQ-RESULTADO
+       END-IF.
+       IF WRK-FS-RESULTADO NOT = '00'
+           DISPLAY
+               'ERRO AO ABRIR RESULTADO.DAT - FS=' WRK-FS-RESULTADO
+           MOVE 8 TO RETURN-CODE
+           GOBACK
+       END-IF.
+
+       0170-PULAR-PROCESSADAS.
+       MOVE WRK-QTD-A-PULAR TO WRK-CONT-PROCESSADAS.
+       PERFORM VARYING WRK-IDX-PULAR FROM 1 BY 1
+               UNTIL WRK-IDX-PULAR > WRK-QTD-A-PULAR
+           READ ARQ-TRANSACOES
+               AT END
+                   MOVE 'S' TO WRK-EOF-TRANSACOES
+               NOT AT END
+                   ADD 1 TO WRK-CTL-LIDOS
+           END-READ
+       END-PERFORM.
 
        0200-ENTRADA.
-       ACCEPT WRK-NM1 FROM CONSOLE.
-       ACCEPT WRK-NM2 FROM CONSOLE.
+       READ ARQ-TRANSACOES
+           AT END
+               MOVE 'S' TO WRK-EOF-TRANSACOES
+           NOT AT END
+               ADD 1 TO WRK-CTL-LIDOS
+               MOVE TRA-NM1 TO WRK-NUM1
+               MOVE TRA-NM2 TO WRK-NUM2
+       END-READ.
 
 
        0300-PROCESSAR.
-       DIVIDE WRK-NM1 BY WRK-NM2 GIVING WRK-RESULT
-       REMAINDER WRK-RESTO.
-       MOVE WRK-RESULT TO WRK-RESULT-ED.
-       MOVE WRK-RESTO TO WRK-RESTO-ED.
+       PERFORM 9900-VALIDAR-PAR-NUMEROS.
+       IF PAR-NUMEROS-INVALIDO
+           ADD 1 TO WRK-CTL-REJEITADOS
+           DISPLAY 'TRANSACAO COM NUMEROS INVALIDOS - IGNORADA'
+       ELSE
+           IF WRK-NUM2 = 0
+               ADD 1 TO WRK-CTL-REJEITADOS
+               DISPLAY 'DIVISOR NAO PODE SER ZERO'
+           ELSE
+               ADD 1 TO WRK-CTL-PROCESSADOS
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
+               REMAINDER WRK-RESTO
+               MOVE WRK-RESULT TO WRK-RESULT-ED
+               MOVE WRK-RESTO TO WRK-RESTO-ED
+
+               DISPLAY 'O QUOCIENTE E ...' WRK-RESULT-ED
+               DISPLAY 'O RESTO E ...' WRK-RESTO-ED
+
+               MOVE WRK-NUM1    TO RES-NM1
+               MOVE WRK-NUM2    TO RES-NM2
+               MOVE WRK-RESULT TO RES-QUOCIENTE
+               MOVE WRK-RESTO  TO RES-RESTO
+               WRITE REG-RESULTADO
+           END-IF
+       END-IF.
+       ADD 1 TO WRK-CONT-PROCESSADAS.
+       PERFORM 0310-GRAVAR-CHECKPOINT.
+
+       0310-GRAVAR-CHECKPOINT.
+       OPEN OUTPUT ARQ-CHECKPOINT.
+       MOVE WRK-CONT-PROCESSADAS TO REG-CHECKPOINT.
+       WRITE REG-CHECKPOINT.
+       CLOSE ARQ-CHECKPOINT.
+
+       0360-ZERAR-CHECKPOINT.
+       OPEN OUTPUT ARQ-CHECKPOINT.
+       MOVE ZEROS TO REG-CHECKPOINT.
+       WRITE REG-CHECKPOINT.
+       CLOSE ARQ-CHECKPOINT.
+
+       0350-FECHAR-ARQUIVOS.
+       CLOSE ARQ-TRANSACOES.
+       CLOSE ARQ-RESULTADO.
+
+       COPY VALPARNUM.
 
-       DISPLAY 'O RESTO E ...' WRK-RESTO-ED.
+       COPY GRAVALOG.
