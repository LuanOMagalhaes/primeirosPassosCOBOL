@@ -1,34 +1,333 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA.
+       PROGRAM-ID. NOTAS-TURMA.
       ***************************
       * Área de comentários
       * Author Luan Magalhães
-      * OBJETIVO: RECEBER 02 NOTAS, FAZER A MEDIA E IMPRIMIR STATUS, UTILIZANDO
-      * IF/ELSE/ENDIF
+      * OBJETIVO: LER A TURMA DE UM ARQUIVO, CALCULAR A MEDIA DE CADA
+      * ALUNO E IMPRIMIR O STATUS E O RESUMO DA TURMA, UTILIZANDO
+      * EVALUATE
       * DATA = 22/01/2021
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TURMA ASSIGN TO 'TURMA.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TURMA.
+
+           SELECT ARQ-BOLETIM ASSIGN TO 'BOLETIM.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-BOLETIM.
+
+           SELECT ARQ-PARAMETROS ASSIGN TO 'PARAMETROS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARAMETROS.
+
+           SELECT ARQ-RUNLOG ASSIGN TO 'RUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-TURMA
+           RECORDING MODE IS F.
+       01  REG-ALUNO.
+           05 ALU-ID          PIC X(10).
+           05 ALU-NM1         PIC 9(03).
+           05 ALU-NM2         PIC 9(03).
+           05 ALU-NM3         PIC 9(03).
+           05 ALU-PESO1       PIC 9(01).
+           05 ALU-PESO2       PIC 9(01).
+
+       FD  ARQ-BOLETIM
+           RECORDING MODE IS F.
+       01  REG-BOLETIM        PIC X(80).
+
+       FD  ARQ-PARAMETROS
+           RECORDING MODE IS F.
+       01  REG-PARAMETROS.
+           05 PAR-NOTA-APROVACAO   PIC 9(03)V9.
+           05 PAR-NOTA-RECUPERACAO PIC 9(03)V9.
+
+       FD  ARQ-RUNLOG
+           RECORDING MODE IS F.
+       01  REG-RUNLOG             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NM1 PIC 9(03) VALUE ZEROS.
-       77 WRK-NM2 PIC 9(03) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(03) VALUE ZEROS.
+       77 WRK-FS-TURMA PIC X(02) VALUE ZEROS.
+       77 WRK-FS-BOLETIM PIC X(02) VALUE ZEROS.
+       77 WRK-FS-PARAMETROS PIC X(02) VALUE ZEROS.
+       77 WRK-FS-RUNLOG PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-TURMA PIC X(01) VALUE 'N'.
+         88 FIM-TURMA VALUE 'S'.
+
+       COPY RUNLOG.
+
+      * NOTA DE CORTE PARA APROVACAO E PISO PARA RECUPERACAO, LIDAS DE
+      * PARAMETROS.DAT QUANDO PRESENTE; SE O ARQUIVO NAO EXISTIR OU
+      * VIER ZERADO, ASSUME-SE O PADRAO HISTORICO 6,00 / 2,00
+       77 WRK-NOTA-APROVACAO PIC 9(03)V9 VALUE 6.
+       77 WRK-NOTA-RECUPERACAO PIC 9(03)V9 VALUE 2.
+       77 WRK-LIMITE-RECUP-SUP PIC 9(03)V9 VALUE ZEROS.
+
+       COPY PARNUM.
+
+       77 WRK-ID PIC X(10) VALUE SPACES.
+       77 WRK-NM3 PIC 9(03) VALUE ZEROS.
+       77 WRK-FLAG-NM3 PIC X(01) VALUE 'S'.
+         88 NM3-VALIDO VALUE 'S'.
+         88 NM3-INVALIDO VALUE 'N'.
+       77 WRK-PESO1 PIC 9(01) VALUE 5.
+       77 WRK-PESO2 PIC 9(01) VALUE 5.
+       77 WRK-MEDIA PIC 9(03)V9 VALUE ZEROS.
+       77 WRK-MEDIA-REC PIC 9(03)V9 VALUE ZEROS.
+       77 WRK-MEDIA-AVALIAR PIC 9(03)V9 VALUE ZEROS.
+       77 WRK-CLASSE PIC X(01) VALUE SPACES.
+         88 CLASSE-BONUS VALUE 'B'.
+         88 CLASSE-APROVADO VALUE 'A'.
+         88 CLASSE-RECUPERACAO VALUE 'R'.
+         88 CLASSE-REPROVADO VALUE 'F'.
+
+       77 WRK-CONT-BONUS PIC 9(04) VALUE ZEROS.
+       77 WRK-CONT-APROVADO PIC 9(04) VALUE ZEROS.
+       77 WRK-CONT-RECUPERACAO PIC 9(04) VALUE ZEROS.
+       77 WRK-CONT-REPROVADO PIC 9(04) VALUE ZEROS.
+       77 WRK-CONT-REQUALIFICADO PIC 9(04) VALUE ZEROS.
+
+       01 WRK-LINHA-DETALHE.
+           05 WRK-LINHA-ID       PIC X(10).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-NM1      PIC ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-NM2      PIC ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-MEDIA    PIC ZZ9,9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WRK-LINHA-STATUS   PIC X(22).
+           05 FILLER             PIC X(25) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       ACCEPT WRK-NM1 FROM CONSOLE.
-       ACCEPT WRK-NM2 FROM CONSOLE.
-       COMPUTE WRK-MEDIA = (WRK-NM1 + WRK-NM2) / 2.
+       0100-INICIAR.
+      * REINICIA O ESTADO DE EXECUCAO ANTERIOR: O MENU-PRINCIPAL FAZ
+      * CALL NESTE PROGRAMA VARIAS VEZES NA MESMA RUN UNIT, E A
+      * WORKING-STORAGE NAO E REINICIALIZADA ENTRE CHAMADAS
+           MOVE 'N' TO WRK-EOF-TURMA.
+           MOVE ZEROS TO WRK-CTL-LIDOS.
+           MOVE ZEROS TO WRK-CTL-PROCESSADOS.
+           MOVE ZEROS TO WRK-CTL-REJEITADOS.
+           MOVE ZEROS TO WRK-CONT-BONUS.
+           MOVE ZEROS TO WRK-CONT-APROVADO.
+           MOVE ZEROS TO WRK-CONT-RECUPERACAO.
+           MOVE ZEROS TO WRK-CONT-REPROVADO.
+           MOVE ZEROS TO WRK-CONT-REQUALIFICADO.
+
+           PERFORM 0200-ABRIR-ARQUIVOS.
+           PERFORM 0205-LER-PARAMETROS.
+      * NOTAS VAO DE 0 A 10; SOBRESCREVE O PADRAO 0/999 DO PARNUM.CPY
+           MOVE 0  TO WRK-LIMITE-MIN.
+           MOVE 10 TO WRK-LIMITE-MAX.
+           PERFORM 0300-LER-ALUNO.
+           PERFORM UNTIL FIM-TURMA
+               PERFORM 0400-AVALIAR-ALUNO
+               PERFORM 0300-LER-ALUNO
+           END-PERFORM.
+           PERFORM 0500-GRAVAR-RESUMO.
+           MOVE 'NOTAS-TURMA' TO WRK-RL-PROGRAMA.
+           PERFORM 9700-GRAVAR-CONTROLE.
+           PERFORM 0600-FECHAR-ARQUIVOS.
+           GOBACK.
+
+       0200-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-TURMA.
+           IF WRK-FS-TURMA NOT = '00'
+               DISPLAY 'ERRO AO ABRIR TURMA.DAT - FS=' WRK-FS-TURMA
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT ARQ-BOLETIM.
+           IF WRK-FS-BOLETIM NOT = '00'
+               DISPLAY 'ERRO AO ABRIR BOLETIM.RPT - FS=' WRK-FS-BOLETIM
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       0205-LER-PARAMETROS.
+      * RESTAURA O PADRAO HISTORICO ANTES DE LER: O MENU-PRINCIPAL FAZ
+      * CALL NESTE PROGRAMA VARIAS VEZES NA MESMA RUN UNIT, E UM
+      * PARAMETROS.DAT LIDO EM UMA CHAMADA ANTERIOR NAO PODE VAZAR PARA
+      * UMA CHAMADA POSTERIOR ONDE O ARQUIVO ESTA AUSENTE/ZERADO
+           MOVE 6 TO WRK-NOTA-APROVACAO.
+           MOVE 2 TO WRK-NOTA-RECUPERACAO.
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WRK-FS-PARAMETROS = '00'
+               READ ARQ-PARAMETROS
+                   NOT AT END
+                       IF PAR-NOTA-APROVACAO NOT = ZEROS
+                           MOVE PAR-NOTA-APROVACAO TO WRK-NOTA-APROVACAO
+                       END-IF
+                       IF PAR-NOTA-RECUPERACAO NOT = ZEROS
+                           MOVE PAR-NOTA-RECUPERACAO
+                               TO WRK-NOTA-RECUPERACAO
+                       END-IF
+               END-READ
+               CLOSE ARQ-PARAMETROS
+           END-IF.
+           COMPUTE WRK-LIMITE-RECUP-SUP = WRK-NOTA-APROVACAO - 0,5.
+
+       0300-LER-ALUNO.
+           READ ARQ-TURMA
+               AT END
+                   MOVE 'S' TO WRK-EOF-TURMA
+               NOT AT END
+                   ADD 1 TO WRK-CTL-LIDOS
+                   MOVE ALU-ID  TO WRK-ID
+                   MOVE ALU-NM1 TO WRK-NUM1
+                   MOVE ALU-NM2 TO WRK-NUM2
+                   MOVE ALU-NM3 TO WRK-NM3
+                   MOVE ALU-PESO1 TO WRK-PESO1
+                   MOVE ALU-PESO2 TO WRK-PESO2
+                   IF WRK-PESO1 + WRK-PESO2 = 0
+                       MOVE 5 TO WRK-PESO1
+                       MOVE 5 TO WRK-PESO2
+                   END-IF
+           END-READ.
+
+       0400-AVALIAR-ALUNO.
+           PERFORM 9900-VALIDAR-PAR-NUMEROS.
 
+           MOVE WRK-ID    TO WRK-LINHA-ID.
+           MOVE WRK-NUM1   TO WRK-LINHA-NM1.
+           MOVE WRK-NUM2   TO WRK-LINHA-NM2.
 
-           EVALUATE WRK-MEDIA
+           IF PAR-NUMEROS-INVALIDO
+               ADD 1 TO WRK-CTL-REJEITADOS
+               MOVE ZEROS TO WRK-LINHA-MEDIA
+               MOVE 'NOTAS INVALIDAS' TO WRK-LINHA-STATUS
+           ELSE
+               ADD 1 TO WRK-CTL-PROCESSADOS
+               COMPUTE WRK-MEDIA =
+                   (WRK-NUM1 * WRK-PESO1 + WRK-NUM2 * WRK-PESO2) /
+                   (WRK-PESO1 + WRK-PESO2)
+               MOVE WRK-MEDIA TO WRK-LINHA-MEDIA
+
+               MOVE WRK-MEDIA TO WRK-MEDIA-AVALIAR
+               PERFORM 0405-CLASSIFICAR-MEDIA
+
+               IF CLASSE-REPROVADO
+                   PERFORM 0410-AVALIAR-RECUPERACAO
+               ELSE
+                   PERFORM 0415-REGISTRAR-CLASSE-NORMAL
+               END-IF
+           END-IF.
+
+           WRITE REG-BOLETIM FROM WRK-LINHA-DETALHE.
+
+       0405-CLASSIFICAR-MEDIA.
+           EVALUATE WRK-MEDIA-AVALIAR
                WHEN 10
-                   DISPLAY 'APROVADO - BONUS'
-               WHEN 6 THRU 9
-                   DISPLAY 'APROVADO'
-               WHEN 2 THRU 5,5
-                   DISPLAY 'RECUPERACAO'
-              WHEN OTHER
-                   DISPLAY 'REPROVADO'
+                   MOVE 'B' TO WRK-CLASSE
+               WHEN WRK-NOTA-APROVACAO THRU 9,9
+                   MOVE 'A' TO WRK-CLASSE
+               WHEN WRK-NOTA-RECUPERACAO THRU WRK-LIMITE-RECUP-SUP
+                   MOVE 'R' TO WRK-CLASSE
+               WHEN OTHER
+                   MOVE 'F' TO WRK-CLASSE
+           END-EVALUATE.
+
+       0415-REGISTRAR-CLASSE-NORMAL.
+           EVALUATE TRUE
+               WHEN CLASSE-BONUS
+                   MOVE 'APROVADO - BONUS' TO WRK-LINHA-STATUS
+                   ADD 1 TO WRK-CONT-BONUS
+               WHEN CLASSE-APROVADO
+                   MOVE 'APROVADO'         TO WRK-LINHA-STATUS
+                   ADD 1 TO WRK-CONT-APROVADO
+               WHEN CLASSE-RECUPERACAO
+                   MOVE 'RECUPERACAO'      TO WRK-LINHA-STATUS
+                   ADD 1 TO WRK-CONT-RECUPERACAO
            END-EVALUATE.
-       STOP RUN.
+
+       0410-AVALIAR-RECUPERACAO.
+           MOVE 'S' TO WRK-FLAG-NM3.
+           IF WRK-NM3 NOT NUMERIC OR WRK-NM3 > 10
+               MOVE 'N' TO WRK-FLAG-NM3
+           END-IF.
+           IF NM3-INVALIDO
+               MOVE 'REPROVADO (NM3 INVALIDA)' TO WRK-LINHA-STATUS
+               ADD 1 TO WRK-CONT-REPROVADO
+           ELSE
+               COMPUTE WRK-MEDIA-REC = (WRK-MEDIA + WRK-NM3) / 2
+               MOVE WRK-MEDIA-REC TO WRK-MEDIA-AVALIAR
+               PERFORM 0405-CLASSIFICAR-MEDIA
+               PERFORM 0412-REGISTRAR-CLASSE-RECUPERACAO
+           END-IF.
+
+       0412-REGISTRAR-CLASSE-RECUPERACAO.
+           EVALUATE TRUE
+               WHEN CLASSE-BONUS
+               WHEN CLASSE-APROVADO
+                   MOVE 'APROVADO - RECUPEROU' TO WRK-LINHA-STATUS
+                   ADD 1 TO WRK-CONT-REQUALIFICADO
+               WHEN CLASSE-RECUPERACAO
+                   MOVE 'RECUPERACAO (NM3)'    TO WRK-LINHA-STATUS
+                   ADD 1 TO WRK-CONT-RECUPERACAO
+               WHEN CLASSE-REPROVADO
+                   MOVE 'REPROVADO'            TO WRK-LINHA-STATUS
+                   ADD 1 TO WRK-CONT-REPROVADO
+           END-EVALUATE.
+
+       0500-GRAVAR-RESUMO.
+           MOVE SPACES TO REG-BOLETIM.
+           STRING '----------------------------------' DELIMITED BY SIZE
+               INTO REG-BOLETIM
+           END-STRING.
+           WRITE REG-BOLETIM.
+
+           MOVE SPACES TO REG-BOLETIM.
+           STRING 'RESUMO DA TURMA' DELIMITED BY SIZE INTO REG-BOLETIM.
+           WRITE REG-BOLETIM.
+
+           MOVE SPACES TO REG-BOLETIM.
+           STRING 'APROVADO - BONUS..: ' DELIMITED BY SIZE
+                  WRK-CONT-BONUS        DELIMITED BY SIZE
+               INTO REG-BOLETIM
+           END-STRING.
+           WRITE REG-BOLETIM.
+
+           MOVE SPACES TO REG-BOLETIM.
+           STRING 'APROVADO..........: ' DELIMITED BY SIZE
+                  WRK-CONT-APROVADO     DELIMITED BY SIZE
+               INTO REG-BOLETIM
+           END-STRING.
+           WRITE REG-BOLETIM.
+
+           MOVE SPACES TO REG-BOLETIM.
+           STRING 'RECUPERACAO.......: ' DELIMITED BY SIZE
+                  WRK-CONT-RECUPERACAO  DELIMITED BY SIZE
+               INTO REG-BOLETIM
+           END-STRING.
+           WRITE REG-BOLETIM.
+
+           MOVE SPACES TO REG-BOLETIM.
+           STRING 'REPROVADO.........: ' DELIMITED BY SIZE
+                  WRK-CONT-REPROVADO    DELIMITED BY SIZE
+               INTO REG-BOLETIM
+           END-STRING.
+           WRITE REG-BOLETIM.
+
+           MOVE SPACES TO REG-BOLETIM.
+           STRING 'REQUALIFICADO(NM3): ' DELIMITED BY SIZE
+                  WRK-CONT-REQUALIFICADO DELIMITED BY SIZE
+               INTO REG-BOLETIM
+           END-STRING.
+           WRITE REG-BOLETIM.
+
+       0600-FECHAR-ARQUIVOS.
+           CLOSE ARQ-TURMA.
+           CLOSE ARQ-BOLETIM.
+
+           COPY VALPARNUM.
+
+           COPY GRAVALOG.
